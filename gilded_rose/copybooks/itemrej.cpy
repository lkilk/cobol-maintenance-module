@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK:  ITEMREJ
+      *    PURPOSE:   COMMON REJECT-RECORD LAYOUT FOR ITEM EXTRACT
+      *               RECORDS THAT FAIL EDIT.  WRITTEN TO THE REJECT
+      *               FILE BY 0100-START WHEN SELL-IN OR QUALITY ARE
+      *               NOT VALID NUMERIC DATA.
+      ******************************************************************
+       01  FS-REJECT-ITEM.
+           05  REJ-RAW-RECORD           PIC X(60).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  REJ-REASON               PIC X(30).
