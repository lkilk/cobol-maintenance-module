@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  ITEMOUT
+      *    PURPOSE:   COMMON OUTPUT RECORD LAYOUT FOR THE GILDED ROSE
+      *               QUALITY-UPDATE ENGINES.  COPY THIS INTO THE FILE
+      *               SECTION OF ANY PROGRAM THAT WRITES OR READS
+      *               FS-OUT-ITEM SO THE TWO ENGINES (OLD AND NEW)
+      *               CANNOT DRIFT APART.
+      *    NOTE:      TOTAL LENGTH MUST STAY AT 60 BYTES TO MATCH THE
+      *               FS-IN-ITEM RAW EXTRACT RECORD.
+      ******************************************************************
+       01  FS-OUT-ITEM.
+           05  SELL-IN              PIC S9(3)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER               PIC X VALUE SPACE.
+           05  QUALITY              PIC S9(3)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  FILLER               PIC X VALUE SPACE.
+           05  ITEM-NAME            PIC X(50).
