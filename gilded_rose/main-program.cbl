@@ -1,18 +1,267 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-program.
+
+      * MODIFICATION HISTORY:
+      * - REPLACED THE "cat in.dat"/"cat out.dat" SHELL-OUTS WITH A
+      *   NATIVE FORMATTED REPORT (ITEM NAME, SELL-IN, QUALITY, AND
+      *   THE SELL-IN/QUALITY DELTA BETWEEN THE TWO FILES) SO THE
+      *   NIGHTLY TRACE DOESN'T DEPEND ON A SHELL BEING AVAILABLE.
+      * - ADDED AN END-OF-RUN SUMMARY: TOTAL ITEMS PROCESSED, COUNT
+      *   AT ZERO QUALITY, COUNT OF LEGENDARY (SULFURAS) ITEMS, AND
+      *   COUNT OF CONJURED ITEMS.
+      * - MATCHES EACH out.dat RECORD BACK TO ITS in.dat RECORD BY
+      *   ITEM NAME RATHER THAN BY POSITION, SINCE new-gilded-rose
+      *   CAN DROP A REJECTED OR QUARANTINED RECORD FROM out.dat THAT
+      *   STILL APPEARS IN in.dat, WHICH USED TO MISALIGN EVERY
+      *   BEFORE/AFTER DELTA AFTER THE FIRST DROPPED RECORD.
+      * - THE END-OF-RUN SUMMARY'S LEGENDARY/CONJURED COUNTS NOW COME
+      *   FROM A LOOKUP AGAINST THE SAME item-rules.dat TABLE THE
+      *   ENGINES USE (WS-MATCH-LEGENDARY/WS-MATCH-DOUBLE-DECAY)
+      *   INSTEAD OF LITERAL ITEM-NAME COMPARISONS, SO A RENAMED OR
+      *   NEWLY ADDED LEGENDARY OR DOUBLE-DECAY ITEM CLASS STILL
+      *   COUNTS CORRECTLY WITHOUT A CODE CHANGE HERE.
+      * - ADDED A CALL TO sulfuras-guard RIGHT AFTER new-gilded-rose
+      *   SO THE NIGHTLY RUN ITSELF GETS THE LEGENDARY-ITEM INTEGRITY
+      *   CHECK, NOT JUST A STANDALONE UTILITY NOBODY CALLS. A
+      *   NON-ZERO RETURN-CODE HALTS THE RUN BEFORE THE SUMMARY REPORT
+      *   IS PRODUCED.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-DAY0 ASSIGN "in.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAY0-FILE-STATUS.
+             SELECT FI-DAY1 ASSIGN "out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAY1-FILE-STATUS.
+             SELECT OPTIONAL FI-RULES ASSIGN "data/item-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD FI-DAY0.
+           01 FS-DAY0-ITEM PIC X(60).
+
+           FD FI-DAY1.
+           COPY "itemout.cpy".
+
+           FD FI-RULES.
+           01 FS-RULE-RECORD.
+               05 FR-NAME              PIC X(50).
+               05 FR-MATCH-LEN         PIC 99.
+               05 FR-TYPE               PIC X.
+
+       WORKING-STORAGE SECTION.
+           01 WS-DAY0-FILE-STATUS        PIC 99.
+               88 WS-DAY0-OK-OR-EOF      VALUE 00 10.
+               88 WS-DAY0-EOF            VALUE 10.
+
+           01 WS-DAY1-FILE-STATUS        PIC 99.
+               88 WS-DAY1-OK-OR-EOF      VALUE 00 10.
+               88 WS-DAY1-EOF            VALUE 10.
+
+           01 WS-DAY0-SELL-IN-TEXT       PIC X(4).
+           01 WS-DAY0-SELL-IN            PIC S9(3).
+           01 WS-DAY0-QUALITY-TEXT       PIC X(4).
+           01 WS-DAY0-QUALITY            PIC S9(3).
+
+           01 WS-SELL-IN-DELTA           PIC S9(3).
+           01 WS-QUALITY-DELTA           PIC S9(3).
+
+           01 WS-DISPLAY-SELL-IN         PIC -999.
+           01 WS-DISPLAY-QUALITY         PIC -999.
+           01 WS-DISPLAY-SELL-IN-DELTA   PIC -999.
+           01 WS-DISPLAY-QUALITY-DELTA   PIC -999.
+
+           01 WS-TOTAL-ITEM-COUNT        PIC 9(7) VALUE 0.
+           01 WS-ZERO-QUALITY-COUNT      PIC 9(7) VALUE 0.
+           01 WS-LEGENDARY-COUNT         PIC 9(7) VALUE 0.
+           01 WS-CONJURED-COUNT          PIC 9(7) VALUE 0.
+
+      * in.dat, LOADED UP FRONT SO EACH out.dat RECORD CAN BE MATCHED
+      * TO ITS in.dat COUNTERPART BY ITEM NAME RATHER THAN BY
+      * POSITION.
+           01 WS-DAY0-COUNT              PIC 9(4) VALUE 0.
+           01 WS-DAY0-TABLE.
+               05 WS-DAY0-ENTRY OCCURS 0 TO 9999 TIMES
+                   DEPENDING ON WS-DAY0-COUNT
+                   INDEXED BY DAY0-IDX.
+                   10 WS-DAY0-TBL-NAME     PIC X(50).
+                   10 WS-DAY0-TBL-SELL-IN  PIC S9(3).
+                   10 WS-DAY0-TBL-QUALITY  PIC S9(3).
+                   10 WS-DAY0-TBL-MATCHED  PIC X VALUE "N".
+                       88 WS-DAY0-TBL-WAS-MATCHED VALUE "Y".
+
+           01 WS-FOUND-SWITCH            PIC X VALUE "N".
+               88 WS-FOUND-DAY0-MATCH    VALUE "Y".
+               88 WS-NO-DAY0-MATCH       VALUE "N".
+
+           01 WS-RULES-FILE-STATUS      PIC 99.
+               88 WS-RULES-FILE-OK      VALUE 00.
+               88 WS-RULES-EOF          VALUE 10.
+
+      * SAME item-rules.dat RATES TABLE THE ENGINES USE, LOADED HERE
+      * SOLELY TO DRIVE THE END-OF-RUN LEGENDARY/CONJURED COUNTS OFF
+      * OF RULE TYPE RATHER THAN A LITERAL ITEM-NAME COMPARISON.
+           01 WS-RULE-COUNT             PIC 99 VALUE 0.
+           01 WS-RULE-TABLE.
+               05 WS-RULE-ENTRY OCCURS 0 TO 20 TIMES
+                   DEPENDING ON WS-RULE-COUNT
+                   INDEXED BY RULE-IDX.
+                   10 WS-RULE-NAME       PIC X(50).
+                   10 WS-RULE-MATCH-LEN  PIC 99.
+                   10 WS-RULE-TYPE       PIC X.
+
+           01 WS-MATCHED-RULE-TYPE      PIC X.
+               88 WS-MATCH-LEGENDARY    VALUE "L".
+               88 WS-MATCH-DOUBLE-DECAY VALUE "D".
+
+           01 WS-COMPARE-LEN            PIC 99.
+
        PROCEDURE DIVISION.
-           DISPLAY "Day 0"
-           DISPLAY "-----"
-           CALL "SYSTEM" USING "cat in.dat"
-           DISPLAY " "
+           DISPLAY "NIGHTLY QUALITY UPDATE - BEFORE/AFTER REPORT".
+           DISPLAY "=============================================".
 
            CALL "new-gilded-rose".
 
+           CALL "sulfuras-guard".
+           IF RETURN-CODE NOT = 0
+               DISPLAY "MAIN-PROGRAM: HALTING - SULFURAS-GUARD "
+                   "REPORTED A LEGENDARY ITEM MISMATCH"
+               GOBACK
+           END-IF.
+
+           PERFORM 0030-LOAD-RULES.
+           PERFORM 0110-LOAD-DAY0-TABLE.
 
-           DISPLAY "Day 1"
-           DISPLAY "-----"
-           CALL "SYSTEM" USING "cat out.dat"
-           DISPLAY " "
+           OPEN INPUT FI-DAY1.
+           PERFORM 0100-REPORT-ONE-ITEM UNTIL WS-DAY1-EOF.
+           CLOSE FI-DAY1.
+
+           DISPLAY " ".
+           DISPLAY "END-OF-RUN SUMMARY".
+           DISPLAY "------------------".
+           DISPLAY "ITEMS PROCESSED . . . . . " WS-TOTAL-ITEM-COUNT.
+           DISPLAY "AT ZERO QUALITY . . . . . " WS-ZERO-QUALITY-COUNT.
+           DISPLAY "LEGENDARY (SULFURAS) . . " WS-LEGENDARY-COUNT.
+           DISPLAY "CONJURED ITEMS . . . . . " WS-CONJURED-COUNT.
 
            GOBACK.
+
+       0030-LOAD-RULES.
+           MOVE 0 TO WS-RULE-COUNT.
+           OPEN INPUT FI-RULES.
+           IF WS-RULES-FILE-OK
+               READ FI-RULES
+               PERFORM UNTIL WS-RULES-EOF OR WS-RULE-COUNT >= 20
+                   ADD 1 TO WS-RULE-COUNT
+                   SET RULE-IDX TO WS-RULE-COUNT
+                   MOVE FR-NAME      TO WS-RULE-NAME (RULE-IDX)
+                   MOVE FR-MATCH-LEN TO WS-RULE-MATCH-LEN (RULE-IDX)
+                   MOVE FR-TYPE      TO WS-RULE-TYPE (RULE-IDX)
+                   READ FI-RULES
+               END-PERFORM
+               CLOSE FI-RULES
+           END-IF.
+
+       0420-LOOKUP-RULE.
+      * SAME PREFIX-MATCH LOOKUP AS THE ENGINES' 0420-LOOKUP-RULE -
+      * SETS WS-MATCHED-RULE-TYPE TO SPACE (NO MATCH) UNLESS ITEM-NAME
+      * MATCHES A RULES-TABLE ENTRY OVER THAT ENTRY'S MATCH LENGTH.
+           MOVE SPACE TO WS-MATCHED-RULE-TYPE.
+           SET RULE-IDX TO 1.
+           PERFORM UNTIL RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-MATCH-LEN (RULE-IDX) TO WS-COMPARE-LEN
+               IF ITEM-NAME (1:WS-COMPARE-LEN) =
+                  WS-RULE-NAME (RULE-IDX) (1:WS-COMPARE-LEN)
+                   MOVE WS-RULE-TYPE (RULE-IDX) TO WS-MATCHED-RULE-TYPE
+                   SET RULE-IDX TO WS-RULE-COUNT
+               END-IF
+               SET RULE-IDX UP BY 1
+           END-PERFORM.
+
+       0110-LOAD-DAY0-TABLE.
+           MOVE 0 TO WS-DAY0-COUNT.
+           OPEN INPUT FI-DAY0.
+           READ FI-DAY0 AT END SET WS-DAY0-EOF TO TRUE END-READ.
+           PERFORM UNTIL WS-DAY0-EOF OR WS-DAY0-COUNT >= 9999
+               ADD 1 TO WS-DAY0-COUNT
+               SET DAY0-IDX TO WS-DAY0-COUNT
+               MOVE FS-DAY0-ITEM (1:4) TO WS-DAY0-SELL-IN-TEXT
+               MOVE WS-DAY0-SELL-IN-TEXT TO WS-DAY0-SELL-IN
+               MOVE FS-DAY0-ITEM (6:4) TO WS-DAY0-QUALITY-TEXT
+               MOVE WS-DAY0-QUALITY-TEXT TO WS-DAY0-QUALITY
+               MOVE FS-DAY0-ITEM (11:50) TO WS-DAY0-TBL-NAME (DAY0-IDX)
+               MOVE WS-DAY0-SELL-IN TO WS-DAY0-TBL-SELL-IN (DAY0-IDX)
+               MOVE WS-DAY0-QUALITY TO WS-DAY0-TBL-QUALITY (DAY0-IDX)
+               MOVE "N" TO WS-DAY0-TBL-MATCHED (DAY0-IDX)
+               READ FI-DAY0 AT END SET WS-DAY0-EOF TO TRUE END-READ
+           END-PERFORM.
+           CLOSE FI-DAY0.
+
+       0100-REPORT-ONE-ITEM.
+           READ FI-DAY1 AT END SET WS-DAY1-EOF TO TRUE END-READ.
+           IF NOT WS-DAY1-EOF
+               PERFORM 0120-FIND-DAY0-MATCH
+
+               IF WS-FOUND-DAY0-MATCH
+                   SUBTRACT WS-DAY0-SELL-IN FROM SELL-IN
+                       GIVING WS-SELL-IN-DELTA
+                   SUBTRACT WS-DAY0-QUALITY FROM QUALITY
+                       GIVING WS-QUALITY-DELTA
+               ELSE
+                   MOVE ZERO TO WS-SELL-IN-DELTA
+                   MOVE ZERO TO WS-QUALITY-DELTA
+               END-IF
+
+               MOVE SELL-IN TO WS-DISPLAY-SELL-IN
+               MOVE QUALITY TO WS-DISPLAY-QUALITY
+               MOVE WS-SELL-IN-DELTA TO WS-DISPLAY-SELL-IN-DELTA
+               MOVE WS-QUALITY-DELTA TO WS-DISPLAY-QUALITY-DELTA
+
+               IF WS-FOUND-DAY0-MATCH
+                   DISPLAY ITEM-NAME (1:40)
+                       " SELL-IN " WS-DISPLAY-SELL-IN
+                       " (" WS-DISPLAY-SELL-IN-DELTA ")"
+                       " QUALITY " WS-DISPLAY-QUALITY
+                       " (" WS-DISPLAY-QUALITY-DELTA ")"
+               ELSE
+                   DISPLAY ITEM-NAME (1:40)
+                       " SELL-IN " WS-DISPLAY-SELL-IN
+                       " QUALITY " WS-DISPLAY-QUALITY
+                       " (NO MATCHING in.dat RECORD FOUND)"
+               END-IF
+
+               PERFORM 0420-LOOKUP-RULE
+
+               ADD 1 TO WS-TOTAL-ITEM-COUNT
+               IF QUALITY = 0
+                   ADD 1 TO WS-ZERO-QUALITY-COUNT
+               END-IF
+               IF WS-MATCH-LEGENDARY
+                   ADD 1 TO WS-LEGENDARY-COUNT
+               END-IF
+               IF WS-MATCH-DOUBLE-DECAY
+                   ADD 1 TO WS-CONJURED-COUNT
+               END-IF
+           END-IF.
+
+       0120-FIND-DAY0-MATCH.
+      * FIRST UNMATCHED in.dat RECORD WITH THE SAME ITEM NAME.
+           SET WS-NO-DAY0-MATCH TO TRUE.
+           SET DAY0-IDX TO 1.
+           PERFORM UNTIL DAY0-IDX > WS-DAY0-COUNT
+               IF NOT WS-DAY0-TBL-WAS-MATCHED (DAY0-IDX)
+                  AND WS-DAY0-TBL-NAME (DAY0-IDX) = ITEM-NAME
+                   SET WS-FOUND-DAY0-MATCH TO TRUE
+                   MOVE "Y" TO WS-DAY0-TBL-MATCHED (DAY0-IDX)
+                   MOVE WS-DAY0-TBL-SELL-IN (DAY0-IDX)
+                       TO WS-DAY0-SELL-IN
+                   MOVE WS-DAY0-TBL-QUALITY (DAY0-IDX)
+                       TO WS-DAY0-QUALITY
+                   SET DAY0-IDX TO WS-DAY0-COUNT
+               END-IF
+               SET DAY0-IDX UP BY 1
+           END-PERFORM.
