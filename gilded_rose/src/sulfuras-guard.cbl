@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "sulfuras-guard".
+
+      * MODIFICATION HISTORY:
+      * - NEW PROGRAM.  COMPARES EVERY SULFURAS RECORD IN in.dat
+      *   AGAINST THE CORRESPONDING RECORD IN out.dat AND RAISES A
+      *   HARD ERROR IF SELL-IN OR QUALITY WAS TOUCHED.  A LEGENDARY
+      *   ITEM'S RECORD SHOULD NEVER CHANGE, SO THIS IS A SAFETY NET
+      *   AGAINST A RECORD-LAYOUT BUG OR A FUTURE EDIT THAT SLIPS PAST
+      *   THE ITEM-NAME CHECK IN THE QUALITY-UPDATE ENGINES.
+      * - MATCHES EACH in.dat SULFURAS RECORD AGAINST out.dat BY ITEM
+      *   NAME RATHER THAN BY RECORD POSITION.  out.dat CAN BE SHORTER
+      *   THAN in.dat (A RECORD AHEAD OF A SULFURAS ROW MAY HAVE BEEN
+      *   REJECTED OR QUARANTINED), WHICH USED TO MISALIGN EVERY
+      *   SULFURAS COMPARISON AFTER THE FIRST DROPPED RECORD.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-DAY0 ASSIGN "in.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAY0-FILE-STATUS.
+             SELECT FI-DAY1 ASSIGN "out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAY1-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-DAY0.
+           01 FS-DAY0-ITEM PIC X(60).
+
+           FD FI-DAY1.
+           COPY "itemout.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-DAY0-FILE-STATUS        PIC 99.
+               88 WS-DAY0-OK-OR-EOF      VALUE 00 10.
+               88 WS-DAY0-EOF            VALUE 10.
+
+           01 WS-DAY1-FILE-STATUS        PIC 99.
+               88 WS-DAY1-OK-OR-EOF      VALUE 00 10.
+               88 WS-DAY1-EOF            VALUE 10.
+
+           01 WS-DAY0-NAME                PIC X(50).
+           01 WS-DAY0-SELL-IN-TEXT        PIC X(4).
+           01 WS-DAY0-SELL-IN             PIC S9(3).
+           01 WS-DAY0-QUALITY-TEXT        PIC X(4).
+           01 WS-DAY0-QUALITY             PIC S9(3).
+
+           01 WS-MISMATCH-SWITCH          PIC X VALUE "N".
+               88 WS-MISMATCH-FOUND       VALUE "Y".
+               88 WS-NO-MISMATCH          VALUE "N".
+
+           01 WS-SULFURAS-COUNT           PIC 9(7) VALUE 0.
+
+      * out.dat, LOADED UP FRONT SO EACH in.dat SULFURAS RECORD CAN
+      * BE MATCHED TO ITS out.dat COUNTERPART BY ITEM NAME RATHER
+      * THAN BY POSITION.
+           01 WS-DAY1-COUNT               PIC 9(4) VALUE 0.
+           01 WS-DAY1-TABLE.
+               05 WS-DAY1-ENTRY OCCURS 0 TO 9999 TIMES
+                   DEPENDING ON WS-DAY1-COUNT
+                   INDEXED BY DAY1-IDX.
+                   10 WS-DAY1-TBL-NAME    PIC X(50).
+                   10 WS-DAY1-TBL-SELL-IN PIC S9(3).
+                   10 WS-DAY1-TBL-QUALITY PIC S9(3).
+                   10 WS-DAY1-TBL-MATCHED PIC X VALUE "N".
+                       88 WS-DAY1-TBL-WAS-MATCHED VALUE "Y".
+
+           01 WS-FOUND-SWITCH             PIC X VALUE "N".
+               88 WS-FOUND-DAY1-MATCH     VALUE "Y".
+               88 WS-NO-DAY1-MATCH        VALUE "N".
+
+           01 WS-MATCHED-DAY1-IDX         PIC 9(4) VALUE 0.
+           01 WS-MATCHED-SELL-IN          PIC S9(3).
+           01 WS-MATCHED-QUALITY          PIC S9(3).
+
+       PROCEDURE DIVISION.
+           PERFORM 0110-LOAD-DAY1-TABLE.
+
+           OPEN INPUT FI-DAY0.
+           PERFORM 0100-CHECK-ONE-RECORD UNTIL WS-DAY0-EOF.
+           CLOSE FI-DAY0.
+
+           IF WS-MISMATCH-FOUND
+               DISPLAY "SULFURAS-GUARD: FAIL - A LEGENDARY ITEM "
+                   "RECORD WAS MODIFIED - SEE ABOVE"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "SULFURAS-GUARD: PASS - "
+                   WS-SULFURAS-COUNT " LEGENDARY RECORD(S) CHECKED"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0110-LOAD-DAY1-TABLE.
+           MOVE 0 TO WS-DAY1-COUNT.
+           OPEN INPUT FI-DAY1.
+           READ FI-DAY1 AT END SET WS-DAY1-EOF TO TRUE END-READ.
+           PERFORM UNTIL WS-DAY1-EOF OR WS-DAY1-COUNT >= 9999
+               ADD 1 TO WS-DAY1-COUNT
+               SET DAY1-IDX TO WS-DAY1-COUNT
+               MOVE ITEM-NAME TO WS-DAY1-TBL-NAME (DAY1-IDX)
+               MOVE SELL-IN   TO WS-DAY1-TBL-SELL-IN (DAY1-IDX)
+               MOVE QUALITY   TO WS-DAY1-TBL-QUALITY (DAY1-IDX)
+               MOVE "N"       TO WS-DAY1-TBL-MATCHED (DAY1-IDX)
+               READ FI-DAY1 AT END SET WS-DAY1-EOF TO TRUE END-READ
+           END-PERFORM.
+           CLOSE FI-DAY1.
+
+       0100-CHECK-ONE-RECORD.
+           READ FI-DAY0 AT END SET WS-DAY0-EOF TO TRUE END-READ.
+           IF NOT WS-DAY0-EOF
+               MOVE FS-DAY0-ITEM (11:50) TO WS-DAY0-NAME
+               IF WS-DAY0-NAME = "Sulfuras, Hand of Ragnaros"
+                   PERFORM 0200-COMPARE-SULFURAS-RECORD
+               END-IF
+           END-IF.
+
+       0200-COMPARE-SULFURAS-RECORD.
+           ADD 1 TO WS-SULFURAS-COUNT.
+           MOVE FS-DAY0-ITEM (1:4) TO WS-DAY0-SELL-IN-TEXT.
+           MOVE WS-DAY0-SELL-IN-TEXT TO WS-DAY0-SELL-IN.
+           MOVE FS-DAY0-ITEM (6:4) TO WS-DAY0-QUALITY-TEXT.
+           MOVE WS-DAY0-QUALITY-TEXT TO WS-DAY0-QUALITY.
+
+           PERFORM 0210-FIND-DAY1-MATCH.
+           IF WS-NO-DAY1-MATCH
+               SET WS-MISMATCH-FOUND TO TRUE
+               DISPLAY "SULFURAS-GUARD: " WS-DAY0-NAME
+                   " IN in.dat BUT NOT FOUND IN out.dat"
+           ELSE
+               IF WS-MATCHED-SELL-IN NOT = WS-DAY0-SELL-IN OR
+                  WS-MATCHED-QUALITY NOT = WS-DAY0-QUALITY
+                   SET WS-MISMATCH-FOUND TO TRUE
+                   DISPLAY "SULFURAS-GUARD: " WS-DAY0-NAME
+                       " SELL-IN " WS-DAY0-SELL-IN " -> "
+                       WS-MATCHED-SELL-IN
+                       " QUALITY " WS-DAY0-QUALITY " -> "
+                       WS-MATCHED-QUALITY
+               END-IF
+           END-IF.
+
+       0210-FIND-DAY1-MATCH.
+      * FIRST UNMATCHED out.dat RECORD WITH THE SAME ITEM NAME.
+           SET WS-NO-DAY1-MATCH TO TRUE.
+           MOVE 0 TO WS-MATCHED-DAY1-IDX.
+           SET DAY1-IDX TO 1.
+           PERFORM UNTIL DAY1-IDX > WS-DAY1-COUNT
+               IF NOT WS-DAY1-TBL-WAS-MATCHED (DAY1-IDX)
+                  AND WS-DAY1-TBL-NAME (DAY1-IDX) = WS-DAY0-NAME
+                   SET WS-FOUND-DAY1-MATCH TO TRUE
+                   MOVE "Y" TO WS-DAY1-TBL-MATCHED (DAY1-IDX)
+                   MOVE DAY1-IDX TO WS-MATCHED-DAY1-IDX
+                   MOVE WS-DAY1-TBL-SELL-IN (DAY1-IDX)
+                       TO WS-MATCHED-SELL-IN
+                   MOVE WS-DAY1-TBL-QUALITY (DAY1-IDX)
+                       TO WS-MATCHED-QUALITY
+                   SET DAY1-IDX TO WS-DAY1-COUNT
+               END-IF
+               SET DAY1-IDX UP BY 1
+           END-PERFORM.
