@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "reconcile-engines".
+
+      * MODIFICATION HISTORY:
+      * - NEW PROGRAM.  RUNS THE SAME in.dat THROUGH BOTH
+      *   gilded-rose AND new-gilded-rose AND DIFFS THE RESULTING
+      *   OUTPUT RECORD BY RECORD, FLAGGING ANY ITEM WHERE SELL-IN OR
+      *   QUALITY DISAGREE.  gilded-rose IS POINTED AT in.dat VIA THE
+      *   in_dat ENVIRONMENT VARIABLE IT ALREADY HONORS; out_dat IS
+      *   LEFT UNSET SO gilded-rose FALLS BACK TO ITS DEFAULT OUTPUT
+      *   FILE NAME (out_dat) RATHER THAN COLLIDING WITH
+      *   new-gilded-rose's out.dat (THE "out.dat" AND "out_dat"
+      *   LITERALS MAP TO THE SAME ENVIRONMENT-VARIABLE NAME, SO
+      *   out_dat MUST NOT BE SET WHILE BOTH ENGINES ARE IN PLAY).
+      * - COMPARES BY ITEM NAME INSTEAD OF BY RECORD POSITION.
+      *   new-gilded-rose CAN DROP A RECORD FROM ITS OWN out.dat (A
+      *   REJECT OR A QUARANTINED NAME) THAT gilded-rose DOES NOT
+      *   DROP, WHICH USED TO MISALIGN EVERY RECORD PAIR AFTER THE
+      *   FIRST DROP.  gilded-rose's OUTPUT IS LOADED INTO A TABLE
+      *   FIRST AND MATCHED AGAINST BY ITEM-NAME SO A DROPPED RECORD
+      *   ON EITHER SIDE IS REPORTED AS ITS OWN DISAGREEMENT INSTEAD
+      *   OF SHIFTING EVERY RECORD AFTER IT OUT OF ALIGNMENT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-NEW-OUT ASSIGN "out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+             SELECT FI-OLD-OUT ASSIGN "out_dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-NEW-OUT.
+           01 FS-NEW-ITEM.
+               05 NEW-SELL-IN         PIC S9(3)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               05 FILLER              PIC X.
+               05 NEW-QUALITY         PIC S9(3)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               05 FILLER              PIC X.
+               05 NEW-ITEM-NAME       PIC X(50).
+
+           FD FI-OLD-OUT.
+           01 FS-OLD-ITEM.
+               05 OLD-SELL-IN         PIC S9(3)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               05 FILLER              PIC X.
+               05 OLD-QUALITY         PIC S9(3)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               05 FILLER              PIC X.
+               05 OLD-ITEM-NAME       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+           01 WS-NEW-FILE-STATUS       PIC 99.
+               88 WS-NEW-OK-OR-EOF     VALUE 00 10.
+               88 WS-NEW-EOF           VALUE 10.
+
+           01 WS-OLD-FILE-STATUS       PIC 99.
+               88 WS-OLD-OK-OR-EOF     VALUE 00 10.
+               88 WS-OLD-EOF           VALUE 10.
+
+           01 WS-DISAGREE-SWITCH       PIC X VALUE "N".
+               88 WS-DISAGREEMENT-FOUND VALUE "Y".
+               88 WS-NO-DISAGREEMENT   VALUE "N".
+
+           01 WS-COMPARED-COUNT        PIC 9(7) VALUE 0.
+           01 WS-DISAGREE-COUNT        PIC 9(7) VALUE 0.
+
+      * gilded-rose's FULL OUTPUT, LOADED UP FRONT SO EACH
+      * new-gilded-rose RECORD CAN BE MATCHED TO ITS gilded-rose
+      * COUNTERPART BY ITEM NAME RATHER THAN BY POSITION.
+           01 WS-OLD-COUNT              PIC 9(4) VALUE 0.
+           01 WS-OLD-TABLE.
+               05 WS-OLD-ENTRY OCCURS 0 TO 9999 TIMES
+                   DEPENDING ON WS-OLD-COUNT
+                   INDEXED BY OLD-IDX.
+                   10 WS-OLD-TBL-NAME     PIC X(50).
+                   10 WS-OLD-TBL-SELL-IN  PIC S9(3).
+                   10 WS-OLD-TBL-QUALITY  PIC S9(3).
+                   10 WS-OLD-TBL-MATCHED  PIC X VALUE "N".
+                       88 WS-OLD-TBL-WAS-MATCHED VALUE "Y".
+
+           01 WS-FOUND-SWITCH           PIC X VALUE "N".
+               88 WS-FOUND-OLD-MATCH    VALUE "Y".
+               88 WS-NO-OLD-MATCH       VALUE "N".
+
+           01 WS-MATCHED-OLD-IDX        PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           SET ENVIRONMENT "in_dat" TO "in.dat".
+           CALL "gilded-rose".
+
+           CALL "new-gilded-rose".
+
+           PERFORM 0110-LOAD-OLD-TABLE.
+
+           OPEN INPUT FI-NEW-OUT.
+           PERFORM 0120-MATCH-ONE-NEW-RECORD UNTIL WS-NEW-EOF.
+           CLOSE FI-NEW-OUT.
+
+           PERFORM 0130-REPORT-UNMATCHED-OLD.
+
+           DISPLAY "RECONCILE-ENGINES: " WS-COMPARED-COUNT
+               " RECORD(S) COMPARED, " WS-DISAGREE-COUNT
+               " DISAGREEMENT(S)".
+           IF WS-DISAGREEMENT-FOUND
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0110-LOAD-OLD-TABLE.
+           MOVE 0 TO WS-OLD-COUNT.
+           OPEN INPUT FI-OLD-OUT.
+           READ FI-OLD-OUT AT END SET WS-OLD-EOF TO TRUE END-READ.
+           PERFORM UNTIL WS-OLD-EOF OR WS-OLD-COUNT >= 9999
+               ADD 1 TO WS-OLD-COUNT
+               SET OLD-IDX TO WS-OLD-COUNT
+               MOVE OLD-ITEM-NAME TO WS-OLD-TBL-NAME (OLD-IDX)
+               MOVE OLD-SELL-IN   TO WS-OLD-TBL-SELL-IN (OLD-IDX)
+               MOVE OLD-QUALITY   TO WS-OLD-TBL-QUALITY (OLD-IDX)
+               MOVE "N"           TO WS-OLD-TBL-MATCHED (OLD-IDX)
+               READ FI-OLD-OUT AT END SET WS-OLD-EOF TO TRUE END-READ
+           END-PERFORM.
+           CLOSE FI-OLD-OUT.
+
+       0120-MATCH-ONE-NEW-RECORD.
+           READ FI-NEW-OUT AT END SET WS-NEW-EOF TO TRUE END-READ.
+           IF NOT WS-NEW-EOF
+               ADD 1 TO WS-COMPARED-COUNT
+               PERFORM 0140-FIND-OLD-MATCH
+               IF WS-NO-OLD-MATCH
+                   SET WS-DISAGREEMENT-FOUND TO TRUE
+                   ADD 1 TO WS-DISAGREE-COUNT
+                   DISPLAY "RECONCILE-ENGINES: " NEW-ITEM-NAME
+                       " IN new-gilded-rose OUTPUT BUT NOT FOUND IN "
+                       "gilded-rose OUTPUT"
+               ELSE
+                   IF NEW-SELL-IN NOT =
+                      WS-OLD-TBL-SELL-IN (WS-MATCHED-OLD-IDX)
+                      OR NEW-QUALITY NOT =
+                         WS-OLD-TBL-QUALITY (WS-MATCHED-OLD-IDX)
+                       SET WS-DISAGREEMENT-FOUND TO TRUE
+                       ADD 1 TO WS-DISAGREE-COUNT
+                       DISPLAY "RECONCILE-ENGINES: " NEW-ITEM-NAME
+                           " NEW SELL-IN " NEW-SELL-IN
+                           " QUALITY " NEW-QUALITY
+                           " OLD SELL-IN "
+                           WS-OLD-TBL-SELL-IN (WS-MATCHED-OLD-IDX)
+                           " QUALITY "
+                           WS-OLD-TBL-QUALITY (WS-MATCHED-OLD-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       0140-FIND-OLD-MATCH.
+      * FIRST UNMATCHED gilded-rose RECORD WITH THE SAME ITEM NAME.
+      * USING THE FIRST UNMATCHED ONE (RATHER THAN JUST THE FIRST
+      * ONE) KEEPS DUPLICATE ITEM NAMES PAIRED UP ONE-FOR-ONE IN THE
+      * SAME RELATIVE ORDER THEY APPEARED IN in.dat.
+           SET WS-NO-OLD-MATCH TO TRUE.
+           MOVE 0 TO WS-MATCHED-OLD-IDX.
+           SET OLD-IDX TO 1.
+           PERFORM UNTIL OLD-IDX > WS-OLD-COUNT
+               IF NOT WS-OLD-TBL-WAS-MATCHED (OLD-IDX)
+                  AND WS-OLD-TBL-NAME (OLD-IDX) = NEW-ITEM-NAME
+                   SET WS-FOUND-OLD-MATCH TO TRUE
+                   MOVE "Y" TO WS-OLD-TBL-MATCHED (OLD-IDX)
+                   MOVE OLD-IDX TO WS-MATCHED-OLD-IDX
+                   SET OLD-IDX TO WS-OLD-COUNT
+               END-IF
+               SET OLD-IDX UP BY 1
+           END-PERFORM.
+
+       0130-REPORT-UNMATCHED-OLD.
+           SET OLD-IDX TO 1.
+           PERFORM UNTIL OLD-IDX > WS-OLD-COUNT
+               IF NOT WS-OLD-TBL-WAS-MATCHED (OLD-IDX)
+                   SET WS-DISAGREEMENT-FOUND TO TRUE
+                   ADD 1 TO WS-DISAGREE-COUNT
+                   DISPLAY "RECONCILE-ENGINES: "
+                       WS-OLD-TBL-NAME (OLD-IDX)
+                       " IN gilded-rose OUTPUT BUT NOT FOUND IN "
+                       "new-gilded-rose OUTPUT"
+               END-IF
+               SET OLD-IDX UP BY 1
+           END-PERFORM.
