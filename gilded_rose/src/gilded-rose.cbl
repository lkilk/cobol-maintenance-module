@@ -1,98 +1,252 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "gilded-rose".
 
+      * MODIFICATION HISTORY:
+      * - CHANGED FI-IN-ITEMS/FI-OUT-ITEMS TO ASSIGN "in_dat"/"out_dat"
+      *   SO THE in_dat/out_dat ENVIRONMENT VARIABLES SET BY THE TEST
+      *   HARNESS (SET ENVIRONMENT ...) DRIVE THE ACTUAL FILE NAMES,
+      *   INSTEAD OF ALWAYS CLOBBERING in.dat/out.dat IN THE RUN
+      *   DIRECTORY.  IF THE ENVIRONMENT VARIABLE IS NOT SET, GNUCOBOL
+      *   FALLS BACK TO USING THE ASSIGN LITERAL ITSELF AS THE FILE
+      *   NAME, SO in_dat/out_dat ARE STILL THE DEFAULT FILE NAMES.
+      * - SWITCHED FS-OUT-ITEM TO THE SHARED ITEMOUT COPYBOOK SO THIS
+      *   PROGRAM AND new-gilded-rose STAY IN LOCKSTEP ON THE RECORD
+      *   LAYOUT.
+      * - ADDED EDITING OF SELL-IN/QUALITY ON THE WAY IN; RECORDS THAT
+      *   FAIL EDIT ARE WRITTEN TO THE REJECT FILE INSTEAD OF BEING
+      *   PASSED THROUGH.
+      * - REPLACED THE HARDCODED ITEM-NAME CASCADE WITH THE SAME
+      *   item-rules.dat RATES TABLE new-gilded-rose USES, SO THE TWO
+      *   ENGINES STAY IN STEP ON WHICH ITEMS GET SPECIAL TREATMENT
+      *   AND A BACKSTAGE-PASS NAME CARRYING A CONCERT DATE SUFFIX
+      *   (SEE new-gilded-rose's 0650-LOOKUP-CONCERT-VENUE) STILL
+      *   MATCHES AS A BACKSTAGE PASS INSTEAD OF FALLING THROUGH TO
+      *   THE GENERAL DECAY RATE.
+      * - 0150-EDIT-ITEM NOW ALSO REQUIRES THE SELL-IN/QUALITY SIGN
+      *   BYTE TO BE "+" OR "-", MATCHING new-gilded-rose's EDIT, SO
+      *   A GARBAGE SIGN BYTE REJECTS HERE THE SAME WAY IT DOES THERE
+      *   INSTEAD OF PRODUCING A SPURIOUS reconcile-engines MISMATCH.
+
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-             SELECT FI-IN-ITEMS ASSIGN "in.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
-             SELECT FI-OUT-ITEMS ASSIGN "out.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+             SELECT FI-IN-ITEMS ASSIGN "in_dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-OUT-ITEMS ASSIGN "out_dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-REJECT-ITEMS ASSIGN "reject.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT OPTIONAL FI-RULES ASSIGN "data/item-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD FI-IN-ITEMS.
            01 FS-IN-ITEM PIC X(60).
            FD FI-OUT-ITEMS.
-           01 FS-OUT-ITEM.
-             05 SELL-IN PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 QUALITY PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 ITEM-NAME PIC X(50).
+           COPY "itemout.cpy".
+           FD FI-REJECT-ITEMS.
+           COPY "itemrej.cpy".
+           FD FI-RULES.
+           01 FS-RULE-RECORD.
+               05 FR-NAME              PIC X(50).
+               05 FR-MATCH-LEN         PIC 99.
+               05 FR-TYPE               PIC X.
 
        WORKING-STORAGE SECTION.
-           01 DEDUCTION PIC 9 VALUE 0.
-           01 NUM PIC 9.
+           01 WS-RULES-FILE-STATUS      PIC 99.
+               88 WS-RULES-FILE-OK      VALUE 00.
+               88 WS-RULES-EOF          VALUE 10.
+               88 WS-RULES-OK-OR-EOF    VALUE 00 10.
+
+           01 WS-EDIT-SWITCH            PIC X VALUE "N".
+               88 WS-RECORD-VALID       VALUE "Y".
+               88 WS-RECORD-INVALID     VALUE "N".
+
+           01 WS-EDIT-FIELDS.
+               05 WS-SELL-IN-TEXT       PIC X(4).
+               05 WS-QUALITY-TEXT       PIC X(4).
+
+      * ITEM RATES/RULES TABLE - LOADED FROM item-rules.dat AT STARTUP,
+      * SAME LAYOUT AND DATA FILE new-gilded-rose USES, SO NEW SPECIAL
+      * ITEM CLASSES CAN BE ADDED BY MAINTAINING THE DATA FILE RATHER
+      * THAN CHANGING THIS PROGRAM.
+           01 WS-RULE-COUNT             PIC 99 VALUE 0.
+           01 WS-RULE-TABLE.
+               05 WS-RULE-ENTRY OCCURS 0 TO 20 TIMES
+                   DEPENDING ON WS-RULE-COUNT
+                   INDEXED BY RULE-IDX.
+                   10 WS-RULE-NAME       PIC X(50).
+                   10 WS-RULE-MATCH-LEN  PIC 99.
+                   10 WS-RULE-TYPE       PIC X.
+
+           01 WS-MATCHED-RULE-TYPE      PIC X.
+               88 WS-MATCH-AGES-WELL    VALUE "B".
+               88 WS-MATCH-LEGENDARY    VALUE "L".
+               88 WS-MATCH-CONCERT      VALUE "C".
+               88 WS-MATCH-DOUBLE-DECAY VALUE "D".
+               88 WS-MATCH-GENERAL      VALUE "N".
+
+           01 WS-COMPARE-LEN            PIC 99.
 
        PROCEDURE DIVISION.
-           OPEN INPUT FI-IN-ITEMS OUTPUT FI-OUT-ITEMS.
+           OPEN INPUT FI-IN-ITEMS OUTPUT FI-OUT-ITEMS OUTPUT
+               FI-REJECT-ITEMS.
+           PERFORM 0030-LOAD-RULES.
 
        0100-START.
            READ FI-IN-ITEMS END GO TO 0200-END.
+             PERFORM 0150-EDIT-ITEM.
+             IF WS-RECORD-INVALID
+                 GO TO 0100-START
+             END-IF.
+
              MOVE FS-IN-ITEM TO FS-OUT-ITEM.
 
-               IF ITEM-NAME NOT EQUAL "Sulfuras, Hand of Ragnaros"
-                   SUBTRACT 1 FROM SELL-IN
-               END-IF.
+             PERFORM 0420-LOOKUP-RULE.
+
+             IF NOT WS-MATCH-LEGENDARY
+                 SUBTRACT 1 FROM SELL-IN
+             END-IF.
+
+             EVALUATE TRUE
+                 WHEN WS-MATCH-AGES-WELL
+                     PERFORM 0500-INCREASE-QUALITY
+                 WHEN WS-MATCH-CONCERT
+                     PERFORM 0600-BACKSTAGE-PASSES
+                 WHEN WS-MATCH-LEGENDARY
+                     CONTINUE
+                 WHEN WS-MATCH-DOUBLE-DECAY
+                     PERFORM 0800-CONJURED
+                 WHEN OTHER
+                     PERFORM 0400-DECREASE-QUALITY
+             END-EVALUATE.
 
-               IF ITEM-NAME NOT EQUAL "Aged Brie" AND ITEM-NAME NOT
-               EQUAL "Backstage passes to a TAFKAL80ETC concert"
-                   PERFORM 0400-DECREASE-QUALITY
-               ELSE
-                   PERFORM 0500-INCREASE-QUALITY
-               END-IF. 
-      
              WRITE FS-OUT-ITEM.
            GO TO 0100-START.
 
+       0030-LOAD-RULES.
+           MOVE 0 TO WS-RULE-COUNT.
+           OPEN INPUT FI-RULES.
+           IF WS-RULES-FILE-OK
+               READ FI-RULES
+               PERFORM UNTIL WS-RULES-EOF OR WS-RULE-COUNT >= 20
+                   ADD 1 TO WS-RULE-COUNT
+                   SET RULE-IDX TO WS-RULE-COUNT
+                   MOVE FR-NAME      TO WS-RULE-NAME (RULE-IDX)
+                   MOVE FR-MATCH-LEN TO WS-RULE-MATCH-LEN (RULE-IDX)
+                   MOVE FR-TYPE      TO WS-RULE-TYPE (RULE-IDX)
+                   READ FI-RULES
+               END-PERFORM
+               CLOSE FI-RULES
+           END-IF.
+           IF WS-RULE-COUNT = 0
+               DISPLAY "WARNING: item-rules.dat NOT FOUND OR EMPTY - "
+                   "NO SPECIAL ITEM RULES LOADED, EVERY ITEM "
+                   "(INCLUDING SULFURAS) WILL AGE AS A GENERAL ITEM"
+           END-IF.
+
+       0420-LOOKUP-RULE.
+      * LOOK ITEM-NAME UP IN THE RULES TABLE LOADED FROM item-rules.dat.
+      * AN EXACT MATCH OVER THE RULE'S MATCH LENGTH SETS THE RULE TYPE;
+      * THIS IS A PREFIX MATCH RATHER THAN A FULL-FIELD EQUALITY TEST
+      * SO A BACKSTAGE-PASS NAME WITH A CONCERT DATE SUFFIX STILL
+      * MATCHES THE "Backstage passes..." RULE.  NO MATCH DEFAULTS TO
+      * THE GENERAL DECAY RATE.
+           SET WS-MATCH-GENERAL TO TRUE.
+           SET RULE-IDX TO 1.
+           PERFORM UNTIL RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-MATCH-LEN (RULE-IDX) TO WS-COMPARE-LEN
+               IF ITEM-NAME (1:WS-COMPARE-LEN) =
+                  WS-RULE-NAME (RULE-IDX) (1:WS-COMPARE-LEN)
+                   MOVE WS-RULE-TYPE (RULE-IDX) TO WS-MATCHED-RULE-TYPE
+                   SET RULE-IDX TO WS-RULE-COUNT
+               END-IF
+               SET RULE-IDX UP BY 1
+           END-PERFORM.
+
+       0150-EDIT-ITEM.
+      * VALIDATE THAT SELL-IN AND QUALITY ARE NUMERIC BEFORE LETTING
+      * THE RECORD THROUGH.  ANYTHING THAT FAILS IS WRITTEN TO THE
+      * REJECT FILE ALONG WITH A REASON INSTEAD OF BEING PROCESSED.
+           SET WS-RECORD-VALID TO TRUE.
+           IF FS-IN-ITEM(1:60) = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE SPACES TO FS-REJECT-ITEM
+               MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+               MOVE "BLANK RECORD" TO REJ-REASON
+               WRITE FS-REJECT-ITEM
+           ELSE
+               MOVE FS-IN-ITEM(1:4) TO WS-SELL-IN-TEXT
+               MOVE FS-IN-ITEM(6:4) TO WS-QUALITY-TEXT
+               IF (WS-SELL-IN-TEXT(1:1) NOT = "+" AND
+                   WS-SELL-IN-TEXT(1:1) NOT = "-")
+                   OR WS-SELL-IN-TEXT(2:3) NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE SPACES TO FS-REJECT-ITEM
+                   MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+                   MOVE "NON-NUMERIC SELL-IN" TO REJ-REASON
+                   WRITE FS-REJECT-ITEM
+               ELSE IF (WS-QUALITY-TEXT(1:1) NOT = "+" AND
+                        WS-QUALITY-TEXT(1:1) NOT = "-")
+                   OR WS-QUALITY-TEXT(2:3) NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE SPACES TO FS-REJECT-ITEM
+                   MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+                   MOVE "NON-NUMERIC QUALITY" TO REJ-REASON
+                   WRITE FS-REJECT-ITEM
+               END-IF
+           END-IF.
+
        0200-END.
            CLOSE FI-IN-ITEMS.
            CLOSE FI-OUT-ITEMS.
+           CLOSE FI-REJECT-ITEMS.
 
        0300-RETURN.
            GOBACK.
 
        0400-DECREASE-QUALITY.
-           IF ITEM-NAME IS EQUAL TO "Sulfuras, Hand of Ragnaros" 
-               MOVE 0 TO DEDUCTION 
-           ELSE IF ITEM-NAME IS EQUAL TO "Conjured Mana Cake"
-               MOVE 2 TO DEDUCTION
-           ELSE
-               MOVE 1 TO DEDUCTION
-           END-IF. 
-           IF QUALITY IS GREATER THAN 0 
-               IF SELL-IN IS GREATER THAN 0 
-                   COMPUTE NUM = 1 * DEDUCTION
-                   SUBTRACT NUM FROM QUALITY
-               ELSE 
-                   COMPUTE NUM = 2 * DEDUCTION
-                   SUBTRACT NUM FROM QUALITY
-           END-IF. 
-           IF QUALITY IS LESS THAN 0 
+           IF QUALITY IS GREATER THAN 0
+               IF SELL-IN IS GREATER THAN 0
+                   SUBTRACT 1 FROM QUALITY
+               ELSE
+                   SUBTRACT 2 FROM QUALITY
+           END-IF.
+           IF QUALITY IS LESS THAN 0
                MOVE 0 TO QUALITY
-           END-IF. 
+           END-IF.
 
        0500-INCREASE-QUALITY.
-           IF QUALITY IS LESS THAN 50 
-               IF ITEM-NAME IS EQUAL TO "Aged Brie" 
-                   ADD 1 TO QUALITY 
-               ELSE IF SELL-IN IS LESS THAN 1 
-                   MOVE 0 TO QUALITY 
-               ELSE IF SELL-IN IS LESS THAN 6 
-                   ADD 3 TO QUALITY 
-               ELSE IF SELL-IN IS LESS THAN 11 
-                   ADD 2 TO QUALITY
-               ELSE 
-                   ADD 1 TO QUALITY
-               END-IF
+           IF QUALITY IS LESS THAN 50
+               ADD 1 TO QUALITY
            END-IF.
-           IF QUALITY IS GREATER THAN 50 
-               MOVE 50 TO QUALITY
-           END-IF. 
 
-           
-               
-                
-           
+       0600-BACKSTAGE-PASSES.
+           IF SELL-IN IS LESS THAN 1
+               MOVE 0 TO QUALITY
+           ELSE IF SELL-IN IS LESS THAN 6
+               ADD 3 TO QUALITY
+           ELSE IF SELL-IN IS LESS THAN 11
+               ADD 2 TO QUALITY
+           ELSE
+               ADD 1 TO QUALITY
+           END-IF.
+           IF QUALITY IS GREATER THAN 50
+               MOVE 50 TO QUALITY
+           END-IF.
 
+       0800-CONJURED.
+      * DOUBLE-DECAY IS A RULE ATTRIBUTE (RULE TYPE "D") RATHER THAN A
+      * MATCH AGAINST THE LITERAL NAME "Conjured" - ANY ITEM CLASS CAN
+      * BE GIVEN THIS BEHAVIOR BY ADDING A "D" ROW TO item-rules.dat.
+           IF QUALITY IS GREATER THAN 0
+               IF SELL-IN IS GREATER THAN 0
+                   SUBTRACT 2 FROM QUALITY
+               ELSE
+                   SUBTRACT 4 FROM QUALITY
+           END-IF.
+           IF QUALITY IS LESS THAN 0
+               MOVE 0 TO QUALITY
+           END-IF.
