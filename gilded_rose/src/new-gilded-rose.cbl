@@ -1,100 +1,761 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "new-gilded-rose".
 
+      * MODIFICATION HISTORY:
+      * - SWITCHED FS-OUT-ITEM TO THE SHARED ITEMOUT COPYBOOK.
+      * - ADDED EDITING OF INBOUND SELL-IN/QUALITY, REJECTING BAD
+      *   RECORDS INSTEAD OF PASSING THEM THROUGH.
+      * - REPLACED THE HARDCODED ITEM-NAME CASCADE WITH A RATES TABLE
+      *   LOADED FROM item-rules.dat SO NEW SPECIAL ITEM CLASSES CAN
+      *   BE ADDED WITHOUT A CODE CHANGE.  ITEM NAMES THAT LOOK LIKE A
+      *   TYPO OF A KNOWN SPECIAL NAME ARE QUARANTINED TO exceptions.dat
+      *   INSTEAD OF DECAYING AT THE GENERAL RATE.
+      * - ADDED AN AUDIT TRAIL, A MARKDOWN ALERT REPORT, A BOUNDS
+      *   EXCEPTIONS REPORT, A MULTI-DAY BATCH MODE, RESTART
+      *   CHECKPOINTING, A CONCERT LOOKUP FOR BACKSTAGE PASSES, A
+      *   DAILY QUALITY-INDEX TREND FILE, AND A PRICING-SYSTEM EXTRACT.
+
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
              SELECT FI-IN-ITEMS ASSIGN "in.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
              SELECT FI-OUT-ITEMS ASSIGN "out.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-REJECT-ITEMS ASSIGN "reject.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT OPTIONAL FI-RULES ASSIGN "data/item-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+             SELECT OPTIONAL FI-CONCERT-VENUES
+               ASSIGN "data/concert-venues.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONCERT-FILE-STATUS.
+             SELECT FI-AUDIT ASSIGN "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-EXCEPTIONS ASSIGN "exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-MARKDOWN ASSIGN "markdown.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-BOUNDS ASSIGN "bounds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-CONCERTS ASSIGN "concerts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-MULTIDAY ASSIGN "multiday.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-EXTRACT ASSIGN "pricing-extract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-TREND ASSIGN "quality-trend.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TREND-FILE-STATUS.
+             SELECT OPTIONAL FI-CHECKPOINT ASSIGN "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD FI-IN-ITEMS.
            01 FS-IN-ITEM PIC X(60).
+
            FD FI-OUT-ITEMS.
-           01 FS-OUT-ITEM.
-             05 SELL-IN PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 QUALITY PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 ITEM-NAME PIC X(50).
+           COPY "itemout.cpy".
+
+           FD FI-REJECT-ITEMS.
+           COPY "itemrej.cpy".
+
+           FD FI-RULES.
+           01 FS-RULE-RECORD.
+               05 FR-NAME              PIC X(50).
+               05 FR-MATCH-LEN         PIC 99.
+               05 FR-TYPE               PIC X.
+
+           FD FI-CONCERT-VENUES.
+           01 FS-CONCERT-RECORD.
+               05 FC-DATE               PIC X(8).
+               05 FC-VENUE              PIC X(20).
+
+           FD FI-AUDIT.
+           01 FS-AUDIT-RECORD           PIC X(100).
+
+           FD FI-EXCEPTIONS.
+           01 FS-EXCEPTION-RECORD       PIC X(110).
+
+           FD FI-MARKDOWN.
+           01 FS-MARKDOWN-RECORD        PIC X(65).
+
+           FD FI-BOUNDS.
+           01 FS-BOUNDS-RECORD          PIC X(70).
+
+           FD FI-CONCERTS.
+           01 FS-CONCERTS-RECORD        PIC X(90).
+
+           FD FI-MULTIDAY.
+           01 FS-MULTIDAY-RECORD        PIC X(80).
+
+           FD FI-EXTRACT.
+           01 FS-EXTRACT-RECORD.
+               05 EX-ITEM-ID            PIC 9(6).
+               05 EX-QUALITY            PIC 9(3).
+               05 EX-DAYS-REMAINING     PIC S9(3) SIGN LEADING SEPARATE.
+               05 EX-MARKDOWN-FLAG      PIC X.
+
+           FD FI-TREND.
+           01 FS-TREND-RECORD           PIC X(60).
+
+           FD FI-CHECKPOINT.
+           01 FS-CHECKPOINT-RECORD.
+               05 FS-CHKPT-RECORDS-CONSUMED PIC 9(7).
+               05 FS-CHKPT-EXTRACT-SEQ      PIC 9(6).
+               05 FS-CHKPT-TOTAL-ITEMS      PIC 9(7).
+               05 FS-CHKPT-TOTAL-QUALITY    PIC S9(9) SIGN LEADING
+                                               SEPARATE.
+               05 FS-CHKPT-ZERO-QUALITY-CNT PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+           01 DEDUCTION                 PIC 9 VALUE 0.
+           01 NUM                       PIC 9.
+
+           01 WS-RULES-FILE-STATUS      PIC 99.
+               88 WS-RULES-FILE-OK      VALUE 00.
+               88 WS-RULES-EOF          VALUE 10.
+               88 WS-RULES-OK-OR-EOF    VALUE 00 10.
+
+           01 WS-CONCERT-FILE-STATUS    PIC 99.
+               88 WS-CONCERT-OK-OR-EOF  VALUE 00 10.
+               88 WS-CONCERT-EOF        VALUE 10.
+
+           01 WS-TREND-FILE-STATUS      PIC 99.
+               88 WS-TREND-FILE-EXISTS  VALUE 00.
+
+           01 WS-CHECKPOINT-FILE-STATUS PIC 99.
+               88 WS-CHECKPOINT-EXISTS  VALUE 00.
+
+           01 WS-EDIT-SWITCH            PIC X VALUE "N".
+               88 WS-RECORD-VALID       VALUE "Y".
+               88 WS-RECORD-INVALID     VALUE "N".
+
+           01 WS-EDIT-FIELDS.
+               05 WS-SELL-IN-TEXT       PIC X(4).
+               05 WS-QUALITY-TEXT       PIC X(4).
+
+      * ITEM RATES/RULES TABLE - LOADED FROM item-rules.dat AT STARTUP
+      * SO NEW SPECIAL ITEM CLASSES CAN BE ADDED BY MAINTAINING THE
+      * DATA FILE RATHER THAN CHANGING THIS PROGRAM.
+           01 WS-RULE-COUNT             PIC 99 VALUE 0.
+           01 WS-RULE-TABLE.
+               05 WS-RULE-ENTRY OCCURS 0 TO 20 TIMES
+                   DEPENDING ON WS-RULE-COUNT
+                   INDEXED BY RULE-IDX.
+                   10 WS-RULE-NAME       PIC X(50).
+                   10 WS-RULE-MATCH-LEN  PIC 99.
+                   10 WS-RULE-TYPE       PIC X.
+
+           01 WS-MATCHED-RULE-TYPE      PIC X.
+               88 WS-MATCH-AGES-WELL    VALUE "B".
+               88 WS-MATCH-LEGENDARY    VALUE "L".
+               88 WS-MATCH-CONCERT      VALUE "C".
+               88 WS-MATCH-DOUBLE-DECAY VALUE "D".
+               88 WS-MATCH-GENERAL      VALUE "N".
+               88 WS-MATCH-QUARANTINED  VALUE "?".
+           01 WS-LIKELY-MATCH           PIC X(50).
+
+      * CONCERT VENUE LOOKUP TABLE - LOADED FROM concert-venues.dat
+           01 WS-CONCERT-COUNT          PIC 99 VALUE 0.
+           01 WS-CONCERT-TABLE.
+               05 WS-CONCERT-ENTRY OCCURS 0 TO 20 TIMES
+                   DEPENDING ON WS-CONCERT-COUNT
+                   INDEXED BY CONCERT-IDX.
+                   10 WS-CONCERT-DATE   PIC X(8).
+                   10 WS-CONCERT-VENUE  PIC X(20).
+
+           01 WS-FOUND-VENUE            PIC X(20).
+           01 WS-SUFFIX-DATE            PIC X(8).
+
+      * MULTI-DAY BATCH MODE
+           01 WS-DAY-COUNT-TEXT         PIC X(4).
+           01 WS-DAY-COUNT-NUM          PIC 99 VALUE 0.
+           01 WS-DAY-COUNT              PIC 99 VALUE 1.
+           01 WS-DAY-NUMBER             PIC 99.
+
+           01 WS-DAY-COUNT-SWITCH       PIC X VALUE "Y".
+               88 WS-DAY-COUNT-VALID    VALUE "Y".
+               88 WS-DAY-COUNT-INVALID  VALUE "N".
+
+      * RESTART / CHECKPOINT
+           01 WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 50.
+           01 WS-RECORDS-CONSUMED        PIC 9(7) VALUE 0.
+           01 WS-RECORDS-TO-SKIP        PIC 9(7) VALUE 0.
+           01 WS-SKIP-COUNTER           PIC 9(7) VALUE 0.
+
+      * AUDIT / BEFORE-AFTER TRACKING
+           01 WS-BEFORE-SELL-IN         PIC S9(3).
+           01 WS-BEFORE-QUALITY         PIC S9(3).
+           01 WS-DISPLAY-BEFORE-SELL-IN PIC -999.
+           01 WS-DISPLAY-AFTER-SELL-IN  PIC -999.
+           01 WS-DISPLAY-BEFORE-QUALITY PIC -999.
+           01 WS-DISPLAY-AFTER-QUALITY  PIC -999.
+
+      * MARKDOWN ALERT TABLE - COLLECTED DURING THE RUN, SORTED AND
+      * REPORTED AFTER THE MAIN LOOP FINISHES.
+           01 WS-MARKDOWN-COUNT         PIC 9(4) VALUE 0.
+           01 WS-MARKDOWN-TABLE.
+               05 WS-MARKDOWN-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-MARKDOWN-COUNT
+                   INDEXED BY MARKDOWN-IDX.
+                   10 WS-MARKDOWN-SELL-IN PIC S9(3).
+                   10 WS-MARKDOWN-NAME    PIC X(50).
+
+      * RUN TOTALS FOR THE DAILY QUALITY-INDEX TREND FILE
+           01 WS-TOTAL-ITEMS            PIC 9(7) VALUE 0.
+           01 WS-TOTAL-QUALITY          PIC S9(9) VALUE 0.
+           01 WS-ZERO-QUALITY-COUNT     PIC 9(7) VALUE 0.
+
+      * PRICING EXTRACT
+           01 WS-EXTRACT-SEQ            PIC 9(6) VALUE 0.
+
+           01 WS-CURRENT-DATE.
+               05 WS-CD-YEAR             PIC 9(4).
+               05 WS-CD-MONTH            PIC 99.
+               05 WS-CD-DAY              PIC 99.
+
+      * GENERIC SUBSCRIPT AND FUZZY-MATCH WORK FIELDS
+           01 WS-I                      PIC 99.
+           01 WS-COMPARE-LEN            PIC 99.
+           01 WS-MISMATCH-COUNT         PIC 99.
+           01 WS-LEN-DIFF               PIC S99.
+           01 WS-ITEM-NAME-LEN          PIC 99.
+
+      * LENGTH OF THE " " + 8-DIGIT CONCERT-DATE SUFFIX THAT GETS
+      * APPENDED TO A GENUINE BACKSTAGE-PASS ITEM-NAME.
+           01 WS-CONCERT-SUFFIX-LEN     PIC 99 VALUE 9.
 
        PROCEDURE DIVISION.
-           OPEN INPUT FI-IN-ITEMS OUTPUT FI-OUT-ITEMS.
+           PERFORM 0010-INITIALIZE.
+
+       0010-INITIALIZE.
+           PERFORM 0020-GET-DAY-COUNT.
+           PERFORM 0030-LOAD-RULES.
+           PERFORM 0040-LOAD-CONCERT-VENUES.
+           PERFORM 0060-LOAD-CHECKPOINT.
+
+           OPEN INPUT FI-IN-ITEMS.
+           IF WS-RECORDS-TO-SKIP > 0
+      * A RESTART APPENDS TO EVERY REPORT FILE FROM THIS RUN, NOT JUST
+      * out.dat/audit.dat, SO REPORT HISTORY FROM BEFORE THE ABEND
+      * ISN'T LOST WHEN THE JOB RESUMES.
+               OPEN EXTEND FI-OUT-ITEMS
+               OPEN EXTEND FI-AUDIT
+               OPEN EXTEND FI-REJECT-ITEMS
+               OPEN EXTEND FI-EXCEPTIONS
+               OPEN EXTEND FI-MARKDOWN
+               OPEN EXTEND FI-BOUNDS
+               OPEN EXTEND FI-CONCERTS
+               OPEN EXTEND FI-MULTIDAY
+               OPEN EXTEND FI-EXTRACT
+           ELSE
+               OPEN OUTPUT FI-OUT-ITEMS
+               OPEN OUTPUT FI-AUDIT
+               OPEN OUTPUT FI-REJECT-ITEMS
+               OPEN OUTPUT FI-EXCEPTIONS
+               OPEN OUTPUT FI-MARKDOWN
+               OPEN OUTPUT FI-BOUNDS
+               OPEN OUTPUT FI-CONCERTS
+               OPEN OUTPUT FI-MULTIDAY
+               OPEN OUTPUT FI-EXTRACT
+           END-IF.
+
+           PERFORM 0070-SKIP-PROCESSED-RECORDS.
+           PERFORM 0100-START.
+
+       0020-GET-DAY-COUNT.
+           MOVE ZERO TO WS-DAY-COUNT-NUM.
+           MOVE SPACES TO WS-DAY-COUNT-TEXT.
+           ACCEPT WS-DAY-COUNT-TEXT FROM ENVIRONMENT "day_count".
+           INSPECT WS-DAY-COUNT-TEXT REPLACING TRAILING SPACES BY
+               LOW-VALUE.
+           SET WS-DAY-COUNT-VALID TO TRUE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               IF WS-DAY-COUNT-TEXT (WS-I:1) = LOW-VALUE
+                   MOVE 5 TO WS-I
+               ELSE
+                   IF WS-DAY-COUNT-TEXT (WS-I:1) NOT NUMERIC
+                       SET WS-DAY-COUNT-INVALID TO TRUE
+                   ELSE
+                       COMPUTE WS-DAY-COUNT-NUM =
+                           WS-DAY-COUNT-NUM * 10 +
+                           FUNCTION NUMVAL (WS-DAY-COUNT-TEXT (WS-I:1))
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-DAY-COUNT-INVALID OR WS-DAY-COUNT-NUM = 0
+               MOVE 1 TO WS-DAY-COUNT
+           ELSE
+               MOVE WS-DAY-COUNT-NUM TO WS-DAY-COUNT
+           END-IF.
+
+       0030-LOAD-RULES.
+           MOVE 0 TO WS-RULE-COUNT.
+           OPEN INPUT FI-RULES.
+           IF WS-RULES-FILE-OK
+               READ FI-RULES
+               PERFORM UNTIL WS-RULES-EOF OR WS-RULE-COUNT >= 20
+                   ADD 1 TO WS-RULE-COUNT
+                   SET RULE-IDX TO WS-RULE-COUNT
+                   MOVE FR-NAME      TO WS-RULE-NAME (RULE-IDX)
+                   MOVE FR-MATCH-LEN TO WS-RULE-MATCH-LEN (RULE-IDX)
+                   MOVE FR-TYPE      TO WS-RULE-TYPE (RULE-IDX)
+                   READ FI-RULES
+               END-PERFORM
+               CLOSE FI-RULES
+           END-IF.
+           IF WS-RULE-COUNT = 0
+               DISPLAY "WARNING: item-rules.dat NOT FOUND OR EMPTY - "
+                   "NO SPECIAL ITEM RULES LOADED, EVERY ITEM "
+                   "(INCLUDING SULFURAS) WILL AGE AS A GENERAL ITEM"
+           END-IF.
+
+       0040-LOAD-CONCERT-VENUES.
+           MOVE 0 TO WS-CONCERT-COUNT.
+           OPEN INPUT FI-CONCERT-VENUES.
+           IF WS-CONCERT-OK-OR-EOF
+               READ FI-CONCERT-VENUES
+               PERFORM UNTIL WS-CONCERT-EOF OR WS-CONCERT-COUNT >= 20
+                   ADD 1 TO WS-CONCERT-COUNT
+                   SET CONCERT-IDX TO WS-CONCERT-COUNT
+                   MOVE FC-DATE  TO WS-CONCERT-DATE (CONCERT-IDX)
+                   MOVE FC-VENUE TO WS-CONCERT-VENUE (CONCERT-IDX)
+                   READ FI-CONCERT-VENUES
+               END-PERFORM
+               CLOSE FI-CONCERT-VENUES
+           END-IF.
+           IF WS-CONCERT-COUNT = 0
+               DISPLAY "WARNING: concert-venues.dat NOT FOUND OR EMPTY "
+                   "- NO CONCERT/VENUE LOOKUPS WILL BE AVAILABLE FOR "
+                   "BACKSTAGE PASS ITEMS"
+           END-IF.
+
+       0060-LOAD-CHECKPOINT.
+      * A CHECKPOINT FILE LEFT OVER FROM AN ABENDED RUN HOLDS THE
+      * COUNT OF INPUT RECORDS ALREADY WRITTEN TO out.dat, TOGETHER
+      * WITH THE PRICING-EXTRACT SEQUENCE NUMBER AND THE QUALITY-TREND
+      * RUNNING TOTALS IN EFFECT AT THE LAST CHECKPOINT.  A RESTARTED
+      * RUN SKIPS THAT MANY RECORDS, APPENDS TO THE EXISTING
+      * OUTPUT/AUDIT FILES RATHER THAN STARTING OVER, AND RESUMES
+      * NUMBERING/TOTALLING FROM WHERE THE ABENDED RUN LEFT OFF.
+           MOVE 0 TO WS-RECORDS-TO-SKIP.
+           OPEN INPUT FI-CHECKPOINT.
+           IF WS-CHECKPOINT-EXISTS
+               READ FI-CHECKPOINT
+               IF WS-CHECKPOINT-EXISTS
+                   MOVE FS-CHKPT-RECORDS-CONSUMED TO WS-RECORDS-TO-SKIP
+                   MOVE FS-CHKPT-EXTRACT-SEQ TO WS-EXTRACT-SEQ
+                   MOVE FS-CHKPT-TOTAL-ITEMS TO WS-TOTAL-ITEMS
+                   MOVE FS-CHKPT-TOTAL-QUALITY TO WS-TOTAL-QUALITY
+                   MOVE FS-CHKPT-ZERO-QUALITY-CNT
+                       TO WS-ZERO-QUALITY-COUNT
+               END-IF
+           END-IF.
+           CLOSE FI-CHECKPOINT.
+
+       0070-SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO WS-SKIP-COUNTER.
+           MOVE WS-RECORDS-TO-SKIP TO WS-RECORDS-CONSUMED.
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-RECORDS-TO-SKIP
+               READ FI-IN-ITEMS
+                   AT END
+                       MOVE WS-RECORDS-TO-SKIP TO WS-SKIP-COUNTER
+               END-READ
+               ADD 1 TO WS-SKIP-COUNTER
+           END-PERFORM.
 
        0100-START.
            READ FI-IN-ITEMS END GO TO 0200-END.
+      * WS-RECORDS-CONSUMED COUNTS EVERY RECORD READ FROM FI-IN-ITEMS
+      * ON THIS CHECKPOINT CYCLE, INCLUDING REJECTS AND QUARANTINED
+      * NAMES, SO A RESTART SKIPS EXACTLY AS MANY INPUT RECORDS AS
+      * THIS RUN ACTUALLY CONSUMED RATHER THAN JUST HOW MANY WERE
+      * WRITTEN TO out.dat.
+             ADD 1 TO WS-RECORDS-CONSUMED.
+             PERFORM 0150-EDIT-ITEM.
+             IF WS-RECORD-INVALID
+                 PERFORM 0980-CHECKPOINT-IF-DUE
+                 GO TO 0100-START
+             END-IF.
+
              MOVE FS-IN-ITEM TO FS-OUT-ITEM.
+             MOVE SELL-IN TO WS-BEFORE-SELL-IN.
+             MOVE QUALITY TO WS-BEFORE-QUALITY.
 
-               IF ITEM-NAME(1:8) NOT EQUAL "Sulfuras"
-                   SUBTRACT 1 FROM SELL-IN
-               END-IF.
+             PERFORM 0420-LOOKUP-RULE.
 
-               IF ITEM-NAME = "Aged Brie" 
-                   PERFORM 0500-AGED-BRIE 
-               ELSE IF ITEM-NAME(1:16) = "Backstage passes"
-                   PERFORM 0600-BACKSTAGE-PASSES
-               ELSE IF ITEM-NAME(1:8) = "Sulfuras"
-                   PERFORM 0700-SULFURAS
-               ELSE IF ITEM-NAME(1:8) = "Conjured"
-                   PERFORM 0800-CONJURED
-               ELSE 
-                   PERFORM 0400-GENERAL-ITEM
-               END-IF. 
-      
-             WRITE FS-OUT-ITEM.
+             IF WS-MATCH-QUARANTINED
+                 PERFORM 0900-WRITE-EXCEPTION
+             ELSE
+                 PERFORM VARYING WS-DAY-NUMBER FROM 1 BY 1
+                     UNTIL WS-DAY-NUMBER > WS-DAY-COUNT
+                     PERFORM 0450-AGE-ONE-DAY
+                 END-PERFORM
+                 PERFORM 0950-WRITE-AUDIT
+                 PERFORM 0960-CHECK-MARKDOWN
+                 PERFORM 0970-WRITE-EXTRACT
+                 WRITE FS-OUT-ITEM
+                 ADD 1 TO WS-TOTAL-ITEMS
+                 ADD QUALITY TO WS-TOTAL-QUALITY
+                 IF QUALITY = 0
+                     ADD 1 TO WS-ZERO-QUALITY-COUNT
+                 END-IF
+             END-IF.
+           PERFORM 0980-CHECKPOINT-IF-DUE.
            GO TO 0100-START.
 
+       0150-EDIT-ITEM.
+      * VALIDATE THAT SELL-IN AND QUALITY ARE NUMERIC BEFORE LETTING
+      * THE RECORD THROUGH.  ANYTHING THAT FAILS IS WRITTEN TO THE
+      * REJECT FILE ALONG WITH A REASON INSTEAD OF BEING PROCESSED.
+           SET WS-RECORD-VALID TO TRUE.
+           IF FS-IN-ITEM(1:60) = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE SPACES TO FS-REJECT-ITEM
+               MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+               MOVE "BLANK RECORD" TO REJ-REASON
+               WRITE FS-REJECT-ITEM
+           ELSE
+               MOVE FS-IN-ITEM(1:4) TO WS-SELL-IN-TEXT
+               MOVE FS-IN-ITEM(6:4) TO WS-QUALITY-TEXT
+               IF (WS-SELL-IN-TEXT(1:1) NOT = "+" AND
+                   WS-SELL-IN-TEXT(1:1) NOT = "-")
+                   OR WS-SELL-IN-TEXT(2:3) NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE SPACES TO FS-REJECT-ITEM
+                   MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+                   MOVE "NON-NUMERIC SELL-IN" TO REJ-REASON
+                   WRITE FS-REJECT-ITEM
+               ELSE IF (WS-QUALITY-TEXT(1:1) NOT = "+" AND
+                        WS-QUALITY-TEXT(1:1) NOT = "-")
+                   OR WS-QUALITY-TEXT(2:3) NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE SPACES TO FS-REJECT-ITEM
+                   MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+                   MOVE "NON-NUMERIC QUALITY" TO REJ-REASON
+                   WRITE FS-REJECT-ITEM
+               END-IF
+           END-IF.
+
        0200-END.
+           PERFORM 0990-WRITE-TREND.
            CLOSE FI-IN-ITEMS.
            CLOSE FI-OUT-ITEMS.
+           CLOSE FI-REJECT-ITEMS.
+           CLOSE FI-AUDIT.
+           CLOSE FI-EXCEPTIONS.
+           CLOSE FI-BOUNDS.
+           CLOSE FI-MULTIDAY.
+           CLOSE FI-EXTRACT.
+           PERFORM 0940-WRITE-MARKDOWN-REPORT.
+           CLOSE FI-MARKDOWN.
+           CLOSE FI-CONCERTS.
+           PERFORM 0985-CLEAR-CHECKPOINT.
 
        0300-RETURN.
            GOBACK.
 
        0400-GENERAL-ITEM.
-           IF QUALITY IS GREATER THAN 0 
-               IF SELL-IN IS GREATER THAN 0 
+           IF QUALITY IS GREATER THAN 0
+               IF SELL-IN IS GREATER THAN 0
                    SUBTRACT 1 FROM QUALITY
-               ELSE 
+               ELSE
                    SUBTRACT 2 FROM QUALITY
-           END-IF. 
-           IF QUALITY IS LESS THAN 0 
+           END-IF.
+           IF QUALITY IS LESS THAN 0
+               PERFORM 0850-LOG-FLOOR-CLAMP
                MOVE 0 TO QUALITY
-           END-IF. 
+           END-IF.
+
+       0420-LOOKUP-RULE.
+      * LOOK ITEM-NAME UP IN THE RULES TABLE LOADED FROM
+      * item-rules.dat.  AN EXACT MATCH (OVER THE RULE'S MATCH
+      * LENGTH) SETS THE RULE TYPE.  NO MATCH DEFAULTS TO THE
+      * GENERAL DECAY RATE UNLESS THE NAME LOOKS LIKE A TYPO OF A
+      * KNOWN SPECIAL NAME, IN WHICH CASE IT IS QUARANTINED.
+           SET WS-MATCH-GENERAL TO TRUE.
+           SET RULE-IDX TO 1.
+           PERFORM UNTIL RULE-IDX > WS-RULE-COUNT
+               MOVE WS-RULE-MATCH-LEN (RULE-IDX) TO WS-COMPARE-LEN
+               IF ITEM-NAME (1:WS-COMPARE-LEN) =
+                  WS-RULE-NAME (RULE-IDX) (1:WS-COMPARE-LEN)
+                   MOVE WS-RULE-TYPE (RULE-IDX) TO WS-MATCHED-RULE-TYPE
+                   SET RULE-IDX TO WS-RULE-COUNT
+               END-IF
+               SET RULE-IDX UP BY 1
+           END-PERFORM.
+           IF WS-MATCH-GENERAL
+               PERFORM 0430-FUZZY-CHECK
+           END-IF.
+
+       0430-FUZZY-CHECK.
+      * A SIMPLE TYPO DETECTOR: IF ITEM-NAME IS CLOSE IN LENGTH AND
+      * MOSTLY THE SAME CHARACTERS AS A KNOWN SPECIAL NAME BUT IS NOT
+      * AN EXACT MATCH, TREAT IT AS A LIKELY TYPO RATHER THAN A
+      * GENUINE ORDINARY ITEM.  A BACKSTAGE-PASS NAME CARRIES AN
+      * APPENDED CONCERT-DATE SUFFIX THE RULE-TABLE BASE NAME DOESN'T,
+      * SO THAT SUFFIX IS STRIPPED BEFORE COMPARING LENGTHS OR A
+      * MISSPELLED PASS NAME WOULD NEVER LAND WITHIN TOLERANCE.
+           SET RULE-IDX TO 1.
+           PERFORM UNTIL RULE-IDX > WS-RULE-COUNT
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (ITEM-NAME))
+                   TO WS-ITEM-NAME-LEN
+               IF WS-RULE-TYPE (RULE-IDX) = "C"
+                  AND WS-ITEM-NAME-LEN > WS-CONCERT-SUFFIX-LEN
+                   SUBTRACT WS-CONCERT-SUFFIX-LEN FROM WS-ITEM-NAME-LEN
+               END-IF
+               COMPUTE WS-LEN-DIFF =
+                   WS-ITEM-NAME-LEN -
+                   FUNCTION LENGTH
+                       (FUNCTION TRIM (WS-RULE-NAME (RULE-IDX)))
+               IF WS-LEN-DIFF >= -2 AND WS-LEN-DIFF <= 2
+                   MOVE WS-RULE-MATCH-LEN (RULE-IDX) TO WS-COMPARE-LEN
+                   MOVE 0 TO WS-MISMATCH-COUNT
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-COMPARE-LEN
+                       IF ITEM-NAME (WS-I:1) NOT =
+                          WS-RULE-NAME (RULE-IDX) (WS-I:1)
+                           ADD 1 TO WS-MISMATCH-COUNT
+                       END-IF
+                   END-PERFORM
+                   IF WS-MISMATCH-COUNT > 0 AND WS-MISMATCH-COUNT <= 2
+                       SET WS-MATCH-QUARANTINED TO TRUE
+                       MOVE WS-RULE-NAME (RULE-IDX) TO WS-LIKELY-MATCH
+                       SET RULE-IDX TO WS-RULE-COUNT
+                   END-IF
+               END-IF
+               SET RULE-IDX UP BY 1
+           END-PERFORM.
+
+       0450-AGE-ONE-DAY.
+           IF NOT WS-MATCH-LEGENDARY
+               SUBTRACT 1 FROM SELL-IN
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-MATCH-AGES-WELL
+                   PERFORM 0500-AGED-BRIE
+               WHEN WS-MATCH-CONCERT
+                   PERFORM 0600-BACKSTAGE-PASSES
+               WHEN WS-MATCH-LEGENDARY
+                   PERFORM 0700-SULFURAS
+               WHEN WS-MATCH-DOUBLE-DECAY
+                   PERFORM 0800-CONJURED
+               WHEN OTHER
+                   PERFORM 0400-GENERAL-ITEM
+           END-EVALUATE.
+
+           PERFORM 0930-WRITE-MULTIDAY-SNAPSHOT.
 
        0500-AGED-BRIE.
-           IF QUALITY IS LESS THAN 50 
-                   ADD 1 TO QUALITY  
+           IF QUALITY IS LESS THAN 50
+                   ADD 1 TO QUALITY
            END-IF.
 
        0600-BACKSTAGE-PASSES.
-           IF SELL-IN IS LESS THAN 1 
-               MOVE 0 TO QUALITY 
-           ELSE IF SELL-IN IS LESS THAN 6 
-               ADD 3 TO QUALITY 
-           ELSE IF SELL-IN IS LESS THAN 11 
+           IF SELL-IN IS LESS THAN 1
+               MOVE 0 TO QUALITY
+           ELSE IF SELL-IN IS LESS THAN 6
+               ADD 3 TO QUALITY
+           ELSE IF SELL-IN IS LESS THAN 11
                ADD 2 TO QUALITY
-           ELSE 
+           ELSE
                ADD 1 TO QUALITY
            END-IF.
-           IF QUALITY IS GREATER THAN 50 
+           IF QUALITY IS GREATER THAN 50
+               PERFORM 0860-LOG-CEILING-CLAMP
                MOVE 50 TO QUALITY
-           END-IF. 
+           END-IF.
+           PERFORM 0920-CHECK-UPCOMING-CONCERT.
+
+       0650-LOOKUP-CONCERT-VENUE.
+           MOVE SPACES TO WS-FOUND-VENUE.
+           MOVE ITEM-NAME (43:8) TO WS-SUFFIX-DATE.
+           SET CONCERT-IDX TO 1.
+           PERFORM UNTIL CONCERT-IDX > WS-CONCERT-COUNT
+               IF WS-SUFFIX-DATE = WS-CONCERT-DATE (CONCERT-IDX)
+                   MOVE WS-CONCERT-VENUE (CONCERT-IDX) TO WS-FOUND-VENUE
+                   SET CONCERT-IDX TO WS-CONCERT-COUNT
+               END-IF
+               SET CONCERT-IDX UP BY 1
+           END-PERFORM.
 
        0700-SULFURAS.
            ADD 0 TO QUALITY.
-       
+
        0800-CONJURED.
-           IF QUALITY IS GREATER THAN 0 
-               IF SELL-IN IS GREATER THAN 0 
+      * DOUBLE-DECAY IS NOW A RULE ATTRIBUTE (RULE TYPE "D") RATHER
+      * THAN A MATCH AGAINST THE LITERAL NAME "Conjured" - ANY ITEM
+      * CLASS CAN BE GIVEN THIS BEHAVIOR BY ADDING A "D" ROW TO
+      * item-rules.dat.
+           IF QUALITY IS GREATER THAN 0
+               IF SELL-IN IS GREATER THAN 0
                    SUBTRACT 2 FROM QUALITY
-               ELSE 
+               ELSE
                    SUBTRACT 4 FROM QUALITY
-           END-IF. 
-           IF QUALITY IS LESS THAN 0 
+           END-IF.
+           IF QUALITY IS LESS THAN 0
+               PERFORM 0850-LOG-FLOOR-CLAMP
                MOVE 0 TO QUALITY
-           END-IF. 
-           
+           END-IF.
+
+       0850-LOG-FLOOR-CLAMP.
+           MOVE SPACES TO FS-BOUNDS-RECORD.
+           STRING "FLOOR  " ITEM-NAME (1:40) " WOULD HAVE BEEN "
+               QUALITY
+               DELIMITED BY SIZE INTO FS-BOUNDS-RECORD
+           WRITE FS-BOUNDS-RECORD.
+
+       0860-LOG-CEILING-CLAMP.
+           MOVE SPACES TO FS-BOUNDS-RECORD.
+           STRING "CEILING" ITEM-NAME (1:40) " WOULD HAVE BEEN "
+               QUALITY
+               DELIMITED BY SIZE INTO FS-BOUNDS-RECORD
+           WRITE FS-BOUNDS-RECORD.
+
+       0900-WRITE-EXCEPTION.
+           MOVE SPACES TO FS-EXCEPTION-RECORD.
+           STRING ITEM-NAME (1:50) " LOOKS LIKE A TYPO OF "
+               WS-LIKELY-MATCH (1:30)
+               DELIMITED BY SIZE INTO FS-EXCEPTION-RECORD
+               ON OVERFLOW
+                   DISPLAY "WARNING: EXCEPTION RECORD TRUNCATED FOR "
+                       ITEM-NAME (1:40)
+           END-STRING.
+           WRITE FS-EXCEPTION-RECORD.
+
+       0920-CHECK-UPCOMING-CONCERT.
+      * A PASS WHOSE SELL-IN IS ALREADY DOWN TO 1 OR LESS WILL GO
+      * WORTHLESS ON THE NEXT RUN - FLAG IT SO PURCHASING CAN SEE
+      * WHICH CONCERT BATCHES ARE ABOUT TO EXPIRE.
+           IF SELL-IN <= 1
+               PERFORM 0650-LOOKUP-CONCERT-VENUE
+               MOVE SPACES TO FS-CONCERTS-RECORD
+               STRING ITEM-NAME (1:41) " VENUE " WS-FOUND-VENUE
+                   " SELL-IN " SELL-IN
+                   DELIMITED BY SIZE INTO FS-CONCERTS-RECORD
+                   ON OVERFLOW
+                       DISPLAY "WARNING: CONCERTS RECORD TRUNCATED FOR "
+                           ITEM-NAME (1:40)
+               END-STRING
+               WRITE FS-CONCERTS-RECORD
+           END-IF.
+
+       0930-WRITE-MULTIDAY-SNAPSHOT.
+           IF WS-DAY-COUNT > 1
+               MOVE SPACES TO FS-MULTIDAY-RECORD
+               STRING "DAY " WS-DAY-NUMBER " " ITEM-NAME (1:40)
+                   " SELL-IN " SELL-IN " QUALITY " QUALITY
+                   DELIMITED BY SIZE INTO FS-MULTIDAY-RECORD
+                   ON OVERFLOW
+                       DISPLAY "WARNING: MULTIDAY RECORD TRUNCATED FOR "
+                           ITEM-NAME (1:40)
+               END-STRING
+               WRITE FS-MULTIDAY-RECORD
+           END-IF.
+
+       0940-WRITE-MARKDOWN-REPORT.
+           IF WS-MARKDOWN-COUNT > 0
+               SORT WS-MARKDOWN-ENTRY ON ASCENDING KEY
+                   WS-MARKDOWN-SELL-IN
+               SET MARKDOWN-IDX TO 1
+               PERFORM UNTIL MARKDOWN-IDX > WS-MARKDOWN-COUNT
+                   MOVE SPACES TO FS-MARKDOWN-RECORD
+                   STRING "MARKDOWN "
+                       WS-MARKDOWN-NAME (MARKDOWN-IDX) (1:40)
+                       " SELL-IN " WS-MARKDOWN-SELL-IN (MARKDOWN-IDX)
+                       DELIMITED BY SIZE INTO FS-MARKDOWN-RECORD
+                       ON OVERFLOW
+                           DISPLAY "WARNING: MARKDOWN RECORD TRUNCATED "
+                               "FOR " WS-MARKDOWN-NAME (MARKDOWN-IDX)
+                                   (1:30)
+                   END-STRING
+                   WRITE FS-MARKDOWN-RECORD
+                   SET MARKDOWN-IDX UP BY 1
+               END-PERFORM
+           END-IF.
+
+       0950-WRITE-AUDIT.
+           MOVE WS-BEFORE-SELL-IN TO WS-DISPLAY-BEFORE-SELL-IN.
+           MOVE SELL-IN            TO WS-DISPLAY-AFTER-SELL-IN.
+           MOVE WS-BEFORE-QUALITY  TO WS-DISPLAY-BEFORE-QUALITY.
+           MOVE QUALITY            TO WS-DISPLAY-AFTER-QUALITY.
+           MOVE SPACES TO FS-AUDIT-RECORD.
+           STRING ITEM-NAME (1:40)
+               " SELL-IN " WS-DISPLAY-BEFORE-SELL-IN "->"
+               WS-DISPLAY-AFTER-SELL-IN
+               " QUALITY " WS-DISPLAY-BEFORE-QUALITY "->"
+               WS-DISPLAY-AFTER-QUALITY
+               DELIMITED BY SIZE INTO FS-AUDIT-RECORD
+           WRITE FS-AUDIT-RECORD.
+
+       0960-CHECK-MARKDOWN.
+           IF QUALITY = 0 AND WS-MARKDOWN-COUNT < 500
+               ADD 1 TO WS-MARKDOWN-COUNT
+               SET MARKDOWN-IDX TO WS-MARKDOWN-COUNT
+               MOVE SELL-IN   TO WS-MARKDOWN-SELL-IN (MARKDOWN-IDX)
+               MOVE ITEM-NAME TO WS-MARKDOWN-NAME (MARKDOWN-IDX)
+           END-IF.
+
+       0970-WRITE-EXTRACT.
+      * FIXED-FORMAT INTERFACE RECORD FOR THE PRICING SYSTEM: ITEM
+      * ID, QUALITY, DAYS REMAINING, MARKDOWN FLAG.  THE PRICING TEAM
+      * ONLY SEES THIS LAYOUT, NOT OUR INTERNAL FS-OUT-ITEM RECORD.
+           ADD 1 TO WS-EXTRACT-SEQ.
+           MOVE WS-EXTRACT-SEQ TO EX-ITEM-ID.
+           MOVE QUALITY        TO EX-QUALITY.
+           MOVE SELL-IN         TO EX-DAYS-REMAINING.
+           IF QUALITY = 0
+               MOVE "Y" TO EX-MARKDOWN-FLAG
+           ELSE
+               MOVE "N" TO EX-MARKDOWN-FLAG
+           END-IF.
+           WRITE FS-EXTRACT-RECORD.
+
+       0980-CHECKPOINT-IF-DUE.
+           IF WS-RECORDS-CONSUMED > 0 AND
+              FUNCTION MOD (WS-RECORDS-CONSUMED
+                            WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0980-WRITE-CHECKPOINT
+           END-IF.
+
+       0980-WRITE-CHECKPOINT.
+           OPEN OUTPUT FI-CHECKPOINT.
+           MOVE WS-RECORDS-CONSUMED TO FS-CHKPT-RECORDS-CONSUMED.
+           MOVE WS-EXTRACT-SEQ TO FS-CHKPT-EXTRACT-SEQ.
+           MOVE WS-TOTAL-ITEMS TO FS-CHKPT-TOTAL-ITEMS.
+           MOVE WS-TOTAL-QUALITY TO FS-CHKPT-TOTAL-QUALITY.
+           MOVE WS-ZERO-QUALITY-COUNT TO FS-CHKPT-ZERO-QUALITY-CNT.
+           WRITE FS-CHECKPOINT-RECORD.
+           CLOSE FI-CHECKPOINT.
+
+       0985-CLEAR-CHECKPOINT.
+      * A CLEAN END-OF-RUN MEANS THERE IS NOTHING LEFT TO RESTART -
+      * REMOVE THE CHECKPOINT SO THE NEXT RUN STARTS FROM SCRATCH.
+           OPEN OUTPUT FI-CHECKPOINT.
+           MOVE 0 TO FS-CHKPT-RECORDS-CONSUMED.
+           MOVE 0 TO FS-CHKPT-EXTRACT-SEQ.
+           MOVE 0 TO FS-CHKPT-TOTAL-ITEMS.
+           MOVE 0 TO FS-CHKPT-TOTAL-QUALITY.
+           MOVE 0 TO FS-CHKPT-ZERO-QUALITY-CNT.
+           WRITE FS-CHECKPOINT-RECORD.
+           CLOSE FI-CHECKPOINT.
+
+       0990-WRITE-TREND.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND FI-TREND.
+           IF NOT WS-TREND-FILE-EXISTS
+               CLOSE FI-TREND
+               OPEN OUTPUT FI-TREND
+           END-IF.
+           MOVE SPACES TO FS-TREND-RECORD.
+           STRING WS-CURRENT-DATE " ITEMS " WS-TOTAL-ITEMS
+               " QUALITY-SUM " WS-TOTAL-QUALITY
+               " AT-ZERO " WS-ZERO-QUALITY-COUNT
+               DELIMITED BY SIZE INTO FS-TREND-RECORD
+           WRITE FS-TREND-RECORD.
+           CLOSE FI-TREND.
