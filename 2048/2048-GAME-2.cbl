@@ -36,6 +36,19 @@
       * You should have received a copy of the GNU General Public
       * License along with 2048-GAME.
       * If not, see <http://www.gnu.org/licenses/>.
+      *
+      * MODIFICATION HISTORY:
+      * - ADDED SAVE/RESUME OF AN IN-PROGRESS GAME (.2048-SESSION),
+      *   PLAYER NAMES AND A PER-PLAYER PERSONAL-BEST LINE ON THE HIGH
+      *   SCORE SCREEN, A CONFIGURABLE BOARD SIZE (grid_size), A MOVE
+      *   AUDIT LOG (2048-movelog.dat), A REAL CUMULATIVE SCORE IN
+      *   PLACE OF THE OLD MAX-TILE STAND-IN, A SCRIPTED-MOVE BATCH
+      *   MODE (2048-moves.dat) FOR REGRESSION TESTING, A CONFIGURABLE
+      *   HIGH-SCORE LIST LENGTH (high_score_count) WITH A SESSION-
+      *   SCORE LINE, AN UNDO COMMAND, A MOVE-ADVISOR HINT COMMAND,
+      *   AND AN ADMIN RESET COMMAND.  ALSO REMOVED THE DEAD
+      *   GRID-COLORS/COLOR-CELL EXPERIMENT AND THE DUPLICATED
+      *   GRID-DISPLAY-12 SCREEN ITEM LEFT BEHIND BY THAT ATTEMPT.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -53,6 +66,27 @@
            ORGANIZATION IS LINE SEQUENTIAL.
       * USE A FILE NAME WITH A . PREFIX TO CREATE A HIDDEN FILE IN LINUX
 
+       SELECT OPTIONAL SESSION-FILE
+           ASSIGN TO '.2048-SESSION'
+           FILE STATUS IS SESSION-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * USE A FILE NAME WITH A . PREFIX TO CREATE A HIDDEN FILE IN LINUX
+      * HOLDS AN IN-PROGRESS GAME SO A PLAYER CAN QUIT AND RESUME LATER
+
+       SELECT OPTIONAL SCRIPT-FILE
+           ASSIGN TO '2048-moves.dat'
+           FILE STATUS IS SCRIPT-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * WHEN PRESENT, DRIVES THE GAME FROM A FILE OF U/D/L/R MOVES
+      * INSTEAD OF THE KEYBOARD, FOR REGRESSION-TESTING THE SLIDE LOGIC
+
+       SELECT MOVE-LOG-FILE
+           ASSIGN TO '2048-movelog.dat'
+           FILE STATUS IS MOVE-LOG-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * AUDIT TRAIL OF EVERY ACCEPTED MOVE, FOR TROUBLESHOOTING A
+      * SESSION THAT FROZE OR PRODUCED AN UNEXPECTED GRID
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -63,13 +97,37 @@
            05  CONTROL-RECORD-RIGHT         PIC X.
            05  CONTROL-RECORD-LEFT          PIC X.
 
-       FD  HIGH-SCORE-FILE.
-       01  HIGH-SCORE-RECORD                PIC X(23).
+       FD  HIGH-SCORE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 42 CHARACTERS
+           DEPENDING ON WS-HS-RECORD-LENGTH.
+       01  HIGH-SCORE-RECORD                PIC X(42).
+      * THE ORIGINAL 23-BYTE LAYOUT (NO HS-PLAYER FIELD, A 4-DIGIT
+      * SCORE INSTEAD OF 7) LEFT BEHIND BY AN OLDER BUILD OF THIS
+      * PROGRAM.  SEE TEST-HIGH-SCORE-FILE-FORMAT.
+       01  OLD-HIGH-SCORE-RECORD REDEFINES HIGH-SCORE-RECORD.
+           05  OLD-HS-SCORE                 PIC 9(4).
+           05  FILLER                       PIC X(3).
+           05  OLD-HS-TEXT                  PIC X(16).
+           05  FILLER                       PIC X(19).
+
+       FD  SESSION-FILE.
+       01  SESSION-HEADER-RECORD.
+           05  SH-SCORE                     PIC 9(7).
+           05  SH-ROW-COUNT                 PIC 9.
+           05  SH-COL-COUNT                 PIC 9.
+       01  SESSION-GRID-RECORD.
+           05  SG-CELL OCCURS 6 TIMES        PIC 999999.
+
+       FD  SCRIPT-FILE.
+       01  SCRIPT-MOVE-RECORD                PIC X(1).
+
+       FD  MOVE-LOG-FILE.
+       01  MOVE-LOG-RECORD                   PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  NUM-COLOURS.
-           05 NUM-COLOUR OCCURS 36 TIMES   
-           ASCENDING KEY IS COLOUR 
+           05 NUM-COLOUR OCCURS 36 TIMES
+           ASCENDING KEY IS COLOUR
            INDEXED BY COLOUR-IDX.
                10 COLOUR PIC 9 VALUE 7.
 
@@ -90,27 +148,57 @@
            88  USER-CHOSE-QUIT              VALUE 'Q'.
            88  USER-CHOSE-SET-COMMANDS      VALUE 'C'.
            88  USER-CHOSE-HIGH-SCORES       VALUE 'H'.
+           88  USER-CHOSE-UNDO              VALUE 'Z'.
+           88  USER-CHOSE-HINT              VALUE 'A'.
+           88  USER-CHOSE-ADMIN-RESET       VALUE 'X'.
 
        01  GRID-DIMENSIONS.
       * CHANGING THE DIMENSIONS OF GAME-GRID WOULD REQUIRE
       * MANY OTHER CHANGES IN THE SOURCE CODE.
-      * THESE VALUES ARE USED TO TEST FOR AN INCOMPLETE
+      * MAXIMUM-ROWS/MAXIMUM-COLS ARE USED TO TEST FOR AN INCOMPLETE
       * CHANGE TO THE SIZE OF THE GAME-GRID.  CHANGING ONLY
       * THE GRID AND THESE DIMENSIONS IS NOT SUFFICIENT.
+      * NUMBER-OF-ROWS/NUMBER-OF-COLS ARE THE ACTIVE BOARD SIZE IN
+      * PLAY, WHICH MAY BE SMALLER THAN THE MAXIMUM (SEE
+      * GET-GRID-SIZE) FOR A QUICK-GAME KIOSK MODE.
+           05  MAXIMUM-ROWS                 PIC 9 VALUE 6.
+           05  MAXIMUM-COLS                 PIC 9 VALUE 6.
            05  NUMBER-OF-ROWS               PIC 9 VALUE 6.
            05  NUMBER-OF-COLS               PIC 9 VALUE 6.
 
+       01  GRID-SIZE-LIMITS.
+           05  ROWS-PLUS-1                  PIC 9 VALUE 7.
+           05  COLS-PLUS-1                  PIC 9 VALUE 7.
+
+       01  GRID-SIZE-TEXT                   PIC X(4).
+       01  GRID-SIZE-DIGIT                  PIC 9.
+
        01  GAME-GRID.
            05  GRID-ROW OCCURS 6 TIMES INDEXED BY ROW-INDEX.
                10  GRID-COL OCCURS 6 TIMES INDEXED BY COL-INDEX.
                    15  GRID-CELL            PIC 999999 VALUE ZERO.
 
-      * UNSUCCESSFUL ATTEMPT TO ADD COLORS
-      * SEE ERROR MESSAGE IN SCREEN SECTION
-      *01  GRID-COLORS.
-      *    05  COLOR-ROW OCCURS 4 TIMES.
-      *        10  COLOR-COL OCCURS 4 TIMES.
-      *            15  COLOR-CELL           PIC 9 VALUE 1.
+       01  UNDO-GRID.
+           05  UNDO-GRID-ROW OCCURS 6 TIMES.
+               10  UNDO-GRID-COL OCCURS 6 TIMES.
+                   15  UNDO-GRID-CELL        PIC 999999 VALUE ZERO.
+
+       01  HINT-GRID.
+           05  HINT-GRID-ROW OCCURS 6 TIMES.
+               10  HINT-GRID-COL OCCURS 6 TIMES.
+                   15  HINT-GRID-CELL        PIC 999999 VALUE ZERO.
+
+      * GRID-DISPLAY-TEXT HOLDS THE EDITED, SCREEN-READY TEXT FOR EACH
+      * OF THE 36 GRID-DISPLAY-nn CELLS.  CELLS OUTSIDE THE ACTIVE
+      * NUMBER-OF-ROWS/NUMBER-OF-COLS BOARD (A QUICK-GAME KIOSK 4x4 OR
+      * 5x5 ROUND) ARE BLANKED HERE INSTEAD OF SHOWING A PHANTOM ZERO
+      * CELL BEYOND THE EDGE OF THE PLAYING BOARD.
+       01  GRID-DISPLAY-GROUP.
+           05  GRID-DISPLAY-ROW OCCURS 6 TIMES INDEXED BY DSP-ROW-INDEX.
+               10  GRID-DISPLAY-COL OCCURS 6 TIMES
+                                       INDEXED BY DSP-COL-INDEX.
+                   15  GRID-DISPLAY-TEXT    PIC X(4).
+       01  GRID-DISPLAY-EDIT                PIC ZZZ9.
 
        01  UPDATED-GROUP.
            05  UPDATED-SET OCCURS 6 TIMES INDEXED BY UPDATED-INDEX
@@ -129,10 +217,45 @@
            88  HIGH-SCORE-FILE-OK-OR-EOF    VALUE 00 10.
            88  HIGH-SCORE-FILE-OK-OR-NEW    VALUE 00 05.
 
+       01  SESSION-FILE-STATUS              PIC 99.
+           88  SESSION-FILE-EXISTS          VALUE 00.
+           88  SESSION-FILE-OK              VALUE 00.
+           88  SESSION-FILE-OK-OR-NEW       VALUE 00 05.
+
+       01  SCRIPT-FILE-STATUS               PIC 99.
+           88  SCRIPT-FILE-EXISTS           VALUE 00.
+
+       01  MOVE-LOG-FILE-STATUS             PIC 99.
+           88  MOVE-LOG-FILE-OK             VALUE 00.
+           88  MOVE-LOG-FILE-OK-OR-NEW      VALUE 00 05.
+
        01  ARE-TILE-NOT-NEEDED              PIC X VALUE 'N'.
            88  TILE-NOT-NEEDED              VALUE 'Y'.
            88  TILE-NEEDED                  VALUE 'N'.
 
+       01  ARE-UNDO-AVAILABLE               PIC X VALUE 'N'.
+           88  UNDO-AVAILABLE               VALUE 'Y'.
+           88  UNDO-NOT-AVAILABLE           VALUE 'N'.
+
+       01  SESSION-LOADED-SWITCH            PIC X VALUE 'N'.
+           88  SESSION-LOADED                VALUE 'Y'.
+           88  SESSION-NOT-LOADED            VALUE 'N'.
+
+       01  SCRIPT-MODE-SWITCH               PIC X VALUE 'N'.
+           88  SCRIPT-MODE-ACTIVE           VALUE 'Y'.
+           88  SCRIPT-MODE-INACTIVE         VALUE 'N'.
+
+       01  SCRIPT-MOVES-SWITCH              PIC X VALUE 'N'.
+           88  SCRIPT-NO-MORE-MOVES         VALUE 'Y'.
+           88  SCRIPT-MOVES-REMAIN          VALUE 'N'.
+
+       01  CONTROLS-VALID-SWITCH            PIC X.
+           88  CONTROLS-ARE-VALID           VALUE 'Y'.
+           88  CONTROLS-ARE-INVALID         VALUE 'N'.
+
+       01  ADMIN-CONFIRM-SWITCH             PIC X.
+           88  ADMIN-CONFIRMED              VALUE 'Y' 'y'.
+
        01  CONTROL-VALUES.
            05  CONTROL-UP                   PIC X.
            05  CONTROL-DOWN                 PIC X.
@@ -145,19 +268,58 @@
            05  NO-MOVES-MESSAGE             PIC X(47)
                VALUE 'NO MOVES LEFT'.
 
+       01  CUMULATIVE-SCORE                 PIC 9(7) VALUE ZERO.
+       01  UNDO-SCORE                       PIC 9(7) VALUE ZERO.
+
+       01  PLAYER-NAME                      PIC X(16) VALUE SPACES.
+       01  PLAYER-BEST-SCORE                PIC 9(7) VALUE ZERO.
+
+       01  LAST-MOVE-DIRECTION              PIC X(5).
+       01  EMPTY-COUNT-BEFORE-MOVE          PIC 99 USAGE COMP.
+       01  MOVE-MERGE-SWITCH                PIC X.
+           88  MOVE-HAD-MERGE               VALUE 'Y'.
+           88  MOVE-HAD-NO-MERGE            VALUE 'N'.
+       01  MOVE-SEQUENCE-NUMBER             PIC 9(5) VALUE ZERO.
+       01  GRID-CHECKSUM                    PIC 9(7).
+
+       01  HINT-SAVE-EMPTY                  PIC 99 USAGE COMP.
+       01  HINT-EMPTY-UP                    PIC 99 USAGE COMP.
+       01  HINT-EMPTY-DOWN                  PIC 99 USAGE COMP.
+       01  HINT-EMPTY-LEFT                  PIC 99 USAGE COMP.
+       01  HINT-EMPTY-RIGHT                 PIC 99 USAGE COMP.
+       01  HINT-BEST-DIRECTION              PIC X.
+       01  HINT-SAVE-SCORE                  PIC 9(7).
+
+       01  GRID-TEXT-LINE                   PIC X(60).
+       01  GRID-TEXT-CELL                   PIC ZZZZZ9.
+       01  GRID-TEXT-POINTER                PIC 99 USAGE COMP.
+
+       01  HS-LIMIT                         PIC 99 VALUE 5.
+       01  HS-LIMIT-TEXT                    PIC X(4).
+
        01  HIGH-SCORES.
-           05  HS-TABLE OCCURS 1 TO 5 TIMES DEPENDING ON HS-COUNT
+           05  HS-TABLE OCCURS 1 TO 10 TIMES DEPENDING ON HS-COUNT
                INDEXED BY HS-INDEX.
-               10  HS-SCORE                 PIC 9(4).
+               10  HS-SCORE                 PIC 9(7).
                10  FILLER                   PIC X(3) VALUE SPACES.
+               10  HS-PLAYER                PIC X(16).
                10  HS-TEXT                  PIC X(16).
 
-       01  HS-COUNT                         PIC 9.
-       01  CURRENT-SCORE                    PIC 9(4).
+       01  HS-COUNT                         PIC 99.
+
+      * ACTUAL LENGTH OF THE HIGH-SCORE-FILE RECORD JUST READ (OR TO
+      * BE WRITTEN).  A PRE-EXISTING .2048-HIGH-SCORES FILE FROM AN
+      * OLDER BUILD OF THIS PROGRAM IS 23 BYTES/RECORD, NOT 42 - USED
+      * TO TELL THE TWO LAYOUTS APART SO THE OLD FILE IS MIGRATED
+      * RATHER THAN SILENTLY MISREAD.
+       01  WS-HS-RECORD-LENGTH              PIC 9(4).
+           88  HS-RECORD-IS-OLD-FORMAT      VALUE 1 THRU 23.
+       01  CURRENT-SCORE                    PIC 9(7).
 
        01  HIGH-SCORE-ENTRY.
-           05  HS-NUMBER                    PIC 9(4).
+           05  HS-NUMBER                    PIC 9(7).
            05  FILLER                       PIC X(3) VALUE SPACES.
+           05  HS-PLAYER-OUT                PIC X(16).
            05  HS-YEAR                      PIC X(4).
            05  FILLER                       PIC X VALUE '-'.
            05  HS-MONTH                     PIC X(2).
@@ -184,148 +346,129 @@
        01  GAME-GRID-SCREEN.
            05  BLANK SCREEN.
            05  GRID-SCREEN.
-               10  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR 
+               10  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR
                IS 6.
-               10  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT, 
+               10  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT,
                FOREGROUND-COLOR IS 2.
-               10  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT, 
+               10  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT,
                FOREGROUND-COLOR IS 3.
-               10  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT, 
+               10  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT,
                FOREGROUND-COLOR IS 4.
-               10  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT, 
+               10  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT,
                FOREGROUND-COLOR IS 5.
-               10  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR 
+               10  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR
                IS 6.
-      * FOLLOWING ATTEMPT TO INCLUDE COLORS DID NOT WORK
-      * ERROR MESSAGE:
-      * In file included from /tmp/cob6562_0.c:61:0:
-      * /tmp/cob6562_0.c.l.h: In function ‘_32048__GAME_’:
-      * /tmp/cob6562_0.c.l.h:60:66: error: ‘f0’ undeclared
-      * (first use in this function)
-      * /tmp/cob6562_0.c.l.h:60:66: note: each undeclared identifier
-      * is reported only once for each function it appears in
-      *
-      * COMPILE TIME ERROR USING GNUCOBOL 1.1 ON DEBIAN
-      * SIMILAR ERROR USING GNUCOBOL 1.1 ON CYGWIN
-      *
-      *        10  GRID-DISPLAY-11 LINE 4 COLUMN 2 PIC ZZZ9
-      *            FROM GRID-CELL (1, 1)
-      *            FOREGROUND-COLOR COLOR-CELL (1, 1).
-
-               10  GRID-DISPLAY-12 LINE 4 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (1, 1)
-                   FOREGROUND-COLOR IS COLOUR(1).    
-               10  GRID-DISPLAY-12 LINE 4 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (1, 1)
-                   FOREGROUND-COLOR IS COLOUR(1).         
-               10  GRID-DISPLAY-12 LINE 4 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (1, 2)
+               10  GRID-DISPLAY-11 LINE 4 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 1)
+                   FOREGROUND-COLOR IS COLOUR(1).
+               10  GRID-DISPLAY-12 LINE 4 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 2)
                    FOREGROUND-COLOR IS COLOUR(2).
-               10  GRID-DISPLAY-13 LINE 4 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (1, 3)
+               10  GRID-DISPLAY-13 LINE 4 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 3)
                    FOREGROUND-COLOR IS COLOUR(3).
-               10  GRID-DISPLAY-14 LINE 4 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (1, 4)
+               10  GRID-DISPLAY-14 LINE 4 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 4)
                    FOREGROUND-COLOR IS COLOUR(4).
-               10  GRID-DISPLAY-15 LINE 4 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (1, 5)
+               10  GRID-DISPLAY-15 LINE 4 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 5)
                    FOREGROUND-COLOR IS COLOUR(5).
-               10  GRID-DISPLAY-16 LINE 4 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (1, 6)
+               10  GRID-DISPLAY-16 LINE 4 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (1, 6)
                    FOREGROUND-COLOR IS COLOUR(6).
-               10  GRID-DISPLAY-21 LINE 6 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (2, 1)
+               10  GRID-DISPLAY-21 LINE 6 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 1)
                    FOREGROUND-COLOR IS COLOUR(7).
-               10  GRID-DISPLAY-22 LINE 6 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (2, 2)
+               10  GRID-DISPLAY-22 LINE 6 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 2)
                    FOREGROUND-COLOR IS COLOUR(8).
-               10  GRID-DISPLAY-23 LINE 6 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (2, 3)
+               10  GRID-DISPLAY-23 LINE 6 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 3)
                    FOREGROUND-COLOR IS COLOUR(9).
-               10  GRID-DISPLAY-24 LINE 6 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (2, 4)
+               10  GRID-DISPLAY-24 LINE 6 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 4)
                    FOREGROUND-COLOR IS COLOUR(10).
-               10  GRID-DISPLAY-25 LINE 6 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (2, 5)
+               10  GRID-DISPLAY-25 LINE 6 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 5)
                    FOREGROUND-COLOR IS COLOUR(11).
-               10  GRID-DISPLAY-26 LINE 6 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (2, 6)
+               10  GRID-DISPLAY-26 LINE 6 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (2, 6)
                    FOREGROUND-COLOR IS COLOUR(12).
-               10  GRID-DISPLAY-31 LINE 8 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (3, 1)
+               10  GRID-DISPLAY-31 LINE 8 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 1)
                    FOREGROUND-COLOR IS COLOUR(13).
-               10  GRID-DISPLAY-32 LINE 8 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (3, 2)
+               10  GRID-DISPLAY-32 LINE 8 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 2)
                    FOREGROUND-COLOR IS COLOUR(14).
-               10  GRID-DISPLAY-33 LINE 8 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (3, 3)
+               10  GRID-DISPLAY-33 LINE 8 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 3)
                    FOREGROUND-COLOR IS COLOUR(15).
-               10  GRID-DISPLAY-34 LINE 8 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (3, 4)
+               10  GRID-DISPLAY-34 LINE 8 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 4)
                    FOREGROUND-COLOR IS COLOUR(16).
-               10  GRID-DISPLAY-35 LINE 8 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (3, 5)
+               10  GRID-DISPLAY-35 LINE 8 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 5)
                    FOREGROUND-COLOR IS COLOUR(17).
-               10  GRID-DISPLAY-36 LINE 8 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (3, 6)
+               10  GRID-DISPLAY-36 LINE 8 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (3, 6)
                    FOREGROUND-COLOR IS COLOUR(18).
-               10  GRID-DISPLAY-41 LINE 10 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (4, 1)
+               10  GRID-DISPLAY-41 LINE 10 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 1)
                    FOREGROUND-COLOR IS COLOUR(19).
-               10  GRID-DISPLAY-42 LINE 10 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (4, 2)
+               10  GRID-DISPLAY-42 LINE 10 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 2)
                    FOREGROUND-COLOR IS COLOUR(20).
-               10  GRID-DISPLAY-43 LINE 10 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (4, 3)
+               10  GRID-DISPLAY-43 LINE 10 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 3)
                    FOREGROUND-COLOR IS COLOUR(21).
-               10  GRID-DISPLAY-44 LINE 10 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (4, 4)
+               10  GRID-DISPLAY-44 LINE 10 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 4)
                    FOREGROUND-COLOR IS COLOUR(22).
-               10  GRID-DISPLAY-45 LINE 10 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (4, 5)
+               10  GRID-DISPLAY-45 LINE 10 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 5)
                    FOREGROUND-COLOR IS COLOUR(23).
-               10  GRID-DISPLAY-46 LINE 10 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (4, 6)
+               10  GRID-DISPLAY-46 LINE 10 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (4, 6)
                    FOREGROUND-COLOR IS COLOUR(24).
-               10  GRID-DISPLAY-51 LINE 12 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (5, 1)
+               10  GRID-DISPLAY-51 LINE 12 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 1)
                    FOREGROUND-COLOR IS COLOUR(25).
-               10  GRID-DISPLAY-52 LINE 12 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (5, 2)
+               10  GRID-DISPLAY-52 LINE 12 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 2)
                    FOREGROUND-COLOR IS COLOUR(26).
-               10  GRID-DISPLAY-53 LINE 12 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (5, 3)
+               10  GRID-DISPLAY-53 LINE 12 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 3)
                    FOREGROUND-COLOR IS COLOUR(27).
-               10  GRID-DISPLAY-54 LINE 12 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (5, 4)
+               10  GRID-DISPLAY-54 LINE 12 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 4)
                    FOREGROUND-COLOR IS COLOUR(28).
-               10  GRID-DISPLAY-55 LINE 12 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (5, 5)
+               10  GRID-DISPLAY-55 LINE 12 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 5)
                    FOREGROUND-COLOR IS COLOUR(29).
-               10  GRID-DISPLAY-56 LINE 12 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (5, 6)
+               10  GRID-DISPLAY-56 LINE 12 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (5, 6)
                    FOREGROUND-COLOR IS COLOUR(30).
-               10  GRID-DISPLAY-61 LINE 14 COLUMN 2 PIC ZZZ9
-                   FROM GRID-CELL (6, 1)
+               10  GRID-DISPLAY-61 LINE 14 COLUMN 2 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 1)
                    FOREGROUND-COLOR IS COLOUR(31).
-               10  GRID-DISPLAY-62 LINE 14 COLUMN 7 PIC ZZZ9
-                   FROM GRID-CELL (6, 2)
+               10  GRID-DISPLAY-62 LINE 14 COLUMN 7 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 2)
                    FOREGROUND-COLOR IS COLOUR(32).
-               10  GRID-DISPLAY-63 LINE 14 COLUMN 12 PIC ZZZ9
-                   FROM GRID-CELL (6, 3)
+               10  GRID-DISPLAY-63 LINE 14 COLUMN 12 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 3)
                    FOREGROUND-COLOR IS COLOUR(33).
-               10  GRID-DISPLAY-64 LINE 14 COLUMN 17 PIC ZZZ9
-                   FROM GRID-CELL (6, 4)
+               10  GRID-DISPLAY-64 LINE 14 COLUMN 17 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 4)
                    FOREGROUND-COLOR IS COLOUR(34).
-               10  GRID-DISPLAY-65 LINE 14 COLUMN 22 PIC ZZZ9
-                   FROM GRID-CELL (6, 5)
+               10  GRID-DISPLAY-65 LINE 14 COLUMN 22 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 5)
                    FOREGROUND-COLOR IS COLOUR(35).
-               10  GRID-DISPLAY-66 LINE 14 COLUMN 27 PIC ZZZ9
-                   FROM GRID-CELL (6, 6)       
-                   FOREGROUND-COLOR IS COLOUR(36).  
-                   10  LINE 16 COLUMN  4 VALUE 'CHOICE:' 
+               10  GRID-DISPLAY-66 LINE 14 COLUMN 27 PIC X(4)
+                   FROM GRID-DISPLAY-TEXT (6, 6)
+                   FOREGROUND-COLOR IS COLOUR(36).
+                   10  LINE 16 COLUMN  4 VALUE 'CHOICE:'
                    FOREGROUND-COLOR IS 6.
-                   10  DISPLAY-UP-COMMAND    LINE 18 COLUMN 12 PIC X(9) 
+                   10  DISPLAY-UP-COMMAND    LINE 18 COLUMN 12 PIC X(9)
                    HIGHLIGHT, FOREGROUND-COLOR IS 3.
                    10  DISPLAY-DOWN-COMMAND  LINE 19 COLUMN 12 PIC X(9)
                    HIGHLIGHT, FOREGROUND-COLOR IS 3.
@@ -337,28 +480,34 @@
                        HIGHLIGHT, FOREGROUND-COLOR IS 5.
                    10  LINE 23 COLUMN 12 VALUE 'H - HIGH SCORES'
                        HIGHLIGHT, FOREGROUND-COLOR IS 2.
-                   10  LINE 24 COLUMN 12 VALUE 'Q - QUIT'
+                   10  LINE 24 COLUMN 12 VALUE 'Z - UNDO LAST MOVE'
+                       HIGHLIGHT, FOREGROUND-COLOR IS 3.
+                   10  LINE 25 COLUMN 12 VALUE 'A - ADVISOR HINT'
+                       HIGHLIGHT, FOREGROUND-COLOR IS 2.
+                   10  LINE 26 COLUMN 12 VALUE 'X - ADMIN RESET'
+                       HIGHLIGHT, FOREGROUND-COLOR IS 5.
+                   10  LINE 27 COLUMN 12 VALUE 'Q - QUIT'
                        HIGHLIGHT, FOREGROUND-COLOR IS 4.
-                   10  GRID-MESSAGE LINE 26 COLUMN 4     PIC X(47).
+                   10  GRID-MESSAGE LINE 29 COLUMN 4     PIC X(47).
                05  GRID-INPUT.
                    10  USER-INPUT LINE 16 COLUMN 12    PIC X(10)
                        USING USER-ENTRY FOREGROUND-COLOR IS 6.
 
        01  CONTROLS-SCREEN.
            05  BLANK SCREEN.
-           05  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR 
+           05  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR
                IS 6.
-           05  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT, 
+           05  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT,
                FOREGROUND-COLOR IS 2.
-           05  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT, 
+           05  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT,
                FOREGROUND-COLOR IS 3.
-           05  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT, 
+           05  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT,
                FOREGROUND-COLOR IS 4.
-           05  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT, 
+           05  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT,
                FOREGROUND-COLOR IS 5.
-           05  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR 
+           05  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR
                IS 6.
-           05  LINE 4 COLUMN 4 VALUE 'CUSTOMIZE CONTROLS BELOW' 
+           05  LINE 4 COLUMN 4 VALUE 'CUSTOMIZE CONTROLS BELOW'
                HIGHLIGHT, FOREGROUND-COLOR IS 4.
            05  LINE 6 COLUMN 4 VALUE 'SLIDE UP:'.
            05  SET-CONTROL-UP LINE 6 COLUMN 20 PIC X
@@ -375,42 +524,96 @@
 
        01  HIGH-SCORE-SCREEN.
            05  BLANK SCREEN.
-           05  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR 
+           05  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR
                IS 6.
-           05  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT, 
+           05  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT,
                FOREGROUND-COLOR IS 2.
-           05  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT, 
+           05  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT,
                FOREGROUND-COLOR IS 3.
-           05  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT, 
+           05  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT,
                FOREGROUND-COLOR IS 4.
-           05  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT, 
+           05  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT,
                FOREGROUND-COLOR IS 5.
-           05  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR 
+           05  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR
                IS 6.
-           05  LINE 4 COLUMN 4 VALUE 'HIGH SCORES' HIGHLIGHT, 
+           05  LINE 4 COLUMN 4 VALUE 'HIGH SCORES' HIGHLIGHT,
                FOREGROUND-COLOR IS 2.
-           05  LINE 6 COLUMN 4 VALUE 'SCORE  YEAR-MO-DY HR-MM' HIGHLIGHT 
+           05  LINE 6 COLUMN 4 VALUE
+               'SCORE    PLAYER           YEAR-MO-DY HR-MM' HIGHLIGHT
                FOREGROUND-COLOR IS 4.
-           05  HIGH-SCORE-1 LINE  7 COLUMN 4 PIC X(23).
-           05  HIGH-SCORE-2 LINE  8 COLUMN 4 PIC X(23).
-           05  HIGH-SCORE-3 LINE  9 COLUMN 4 PIC X(23).
-           05  HIGH-SCORE-4 LINE 10 COLUMN 4 PIC X(23).
-           05  HIGH-SCORE-5 LINE 11 COLUMN 4 PIC X(23).
-           05  LINE 13 COLUMN 4 VALUE 'PRESS ENTER TO EXIT' 
+           05  HIGH-SCORE-1  LINE  7 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-2  LINE  8 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-3  LINE  9 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-4  LINE 10 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-5  LINE 11 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-6  LINE 12 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-7  LINE 13 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-8  LINE 14 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-9  LINE 15 COLUMN 4 PIC X(42).
+           05  HIGH-SCORE-10 LINE 16 COLUMN 4 PIC X(42).
+           05  LINE 18 COLUMN 4 VALUE 'YOUR BEST (THIS PLAYER):'
+               FOREGROUND-COLOR IS 3.
+           05  DISPLAY-PLAYER-BEST LINE 18 COLUMN 29 PIC ZZZZZZ9.
+           05  LINE 19 COLUMN 4 VALUE 'THIS SESSION SO FAR:'
+               FOREGROUND-COLOR IS 3.
+           05  DISPLAY-SESSION-SCORE LINE 19 COLUMN 29 PIC ZZZZZZ9.
+           05  LINE 21 COLUMN 4 VALUE 'PRESS ENTER TO EXIT'
                FOREGROUND-COLOR IS 6.
-           05  HS-INPUT LINE 13 COLUMN 24    PIC X(10)
+           05  HS-INPUT LINE 21 COLUMN 24    PIC X(10)
                USING USER-ENTRY FOREGROUND-COLOR IS 6.
 
+       01  PLAYER-NAME-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 5 VALUE '**********|' FOREGROUND-COLOR
+               IS 6.
+           05  LINE 2 COLUMN 16 VALUE '2' HIGHLIGHT,
+               FOREGROUND-COLOR IS 2.
+           05  LINE 2 COLUMN 17 VALUE '0' HIGHLIGHT,
+               FOREGROUND-COLOR IS 3.
+           05  LINE 2 COLUMN 18 VALUE '4' HIGHLIGHT,
+               FOREGROUND-COLOR IS 4.
+           05  LINE 2 COLUMN 19 VALUE '8' HIGHLIGHT,
+               FOREGROUND-COLOR IS 5.
+           05  LINE 2 COLUMN 20 VALUE '|**********' FOREGROUND-COLOR
+               IS 6.
+           05  LINE 4 COLUMN 4 VALUE 'ENTER YOUR NAME:' HIGHLIGHT,
+               FOREGROUND-COLOR IS 4.
+           05  PLAYER-NAME-INPUT LINE 4 COLUMN 22 PIC X(16)
+               USING PLAYER-NAME FOREGROUND-COLOR IS 6.
+
+       01  ADMIN-RESET-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 4 COLUMN 4 VALUE
+               'RESET CONTROLS AND HIGH SCORES? (Y/N)' HIGHLIGHT,
+               FOREGROUND-COLOR IS 4.
+           05  ADMIN-CONFIRM-INPUT LINE 4 COLUMN 44 PIC X
+               USING ADMIN-CONFIRM-SWITCH FOREGROUND-COLOR IS 6.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM TEST-GRID-SIZE
+           PERFORM GET-GRID-SIZE
+           PERFORM CHECK-FOR-SCRIPT-FILE
            PERFORM LOAD-CONTROLS
+           PERFORM GET-PLAYER-NAME
+           PERFORM GET-HIGH-SCORE-LIMIT
+           PERFORM OPEN-MOVE-LOG
            MOVE SPACES TO GRID-MESSAGE
-           PERFORM PLACE-NEW-TILE
+           MOVE ZERO TO CUMULATIVE-SCORE
+           PERFORM CHECK-FOR-SAVED-SESSION
+           IF SESSION-NOT-LOADED
+               PERFORM PLACE-NEW-TILE
+           END-IF
            PERFORM GAME-TURN
                UNTIL GAME-OVER
+           IF GAME-QUIT AND NOT SCRIPT-MODE-ACTIVE
+               PERFORM SAVE-SESSION
+           ELSE
+               PERFORM CLEAR-SESSION-FILE
+           END-IF
            PERFORM SAVE-HIGH-SCORES
-           IF HOLD-DISPLAY
+           PERFORM CLOSE-LOG-FILES
+           IF HOLD-DISPLAY AND NOT SCRIPT-MODE-ACTIVE
                ACCEPT USER-INPUT
            END-IF
            STOP RUN
@@ -418,19 +621,58 @@
 
        TEST-GRID-SIZE.
            IF (LENGTH OF GAME-GRID / LENGTH OF GRID-ROW)
-           NOT = NUMBER-OF-ROWS
+           NOT = MAXIMUM-ROWS
                DISPLAY 'INCOMPLETE CHANGE TO NUMBER OF ROWS '
                        'IN GAME GRID.  EXITING...'
                STOP RUN
            END-IF
            IF LENGTH OF GRID-COL
-           NOT = NUMBER-OF-COLS
+           NOT = MAXIMUM-COLS
                DISPLAY 'INCOMPLETE CHANGE TO NUMBER OF COLUMNS '
                        'IN GAME GRID.  EXITING...'
                STOP RUN
            END-IF
            .
 
+       GET-GRID-SIZE.
+      * A SMALLER BOARD (E.G. A 4X4 "QUICK GAME") CAN BE SELECTED
+      * WITHOUT CHANGING THE SIZE OF THE UNDERLYING GAME-GRID TABLE
+      * BY SETTING THE grid_size ENVIRONMENT VARIABLE TO A DIGIT
+      * BETWEEN 2 AND MAXIMUM-ROWS.  AN UNSET OR INVALID VALUE KEEPS
+      * THE FULL-SIZE BOARD.
+           MOVE SPACES TO GRID-SIZE-TEXT
+           ACCEPT GRID-SIZE-TEXT FROM ENVIRONMENT 'grid_size'
+           IF GRID-SIZE-TEXT (1:1) IS NUMERIC
+               MOVE GRID-SIZE-TEXT (1:1) TO GRID-SIZE-DIGIT
+               IF GRID-SIZE-DIGIT NOT < 2
+               AND GRID-SIZE-DIGIT NOT > MAXIMUM-ROWS
+                   MOVE GRID-SIZE-DIGIT TO NUMBER-OF-ROWS
+                   MOVE GRID-SIZE-DIGIT TO NUMBER-OF-COLS
+               END-IF
+           END-IF
+           COMPUTE ROWS-PLUS-1 = NUMBER-OF-ROWS + 1
+           COMPUTE COLS-PLUS-1 = NUMBER-OF-COLS + 1
+           .
+
+       CHECK-FOR-SCRIPT-FILE.
+           OPEN INPUT SCRIPT-FILE
+           IF SCRIPT-FILE-EXISTS
+               SET SCRIPT-MODE-ACTIVE TO TRUE
+           ELSE
+               SET SCRIPT-MODE-INACTIVE TO TRUE
+               CLOSE SCRIPT-FILE
+           END-IF
+           .
+
+       READ-SCRIPTED-MOVE.
+           READ SCRIPT-FILE INTO USER-ENTRY
+               AT END
+                   SET SCRIPT-NO-MORE-MOVES TO TRUE
+               NOT AT END
+                   SET SCRIPT-MOVES-REMAIN TO TRUE
+           END-READ
+           .
+
        LOAD-CONTROLS.
            OPEN INPUT CONTROL-FILE
            IF CONTROL-FILE-EXISTS
@@ -440,22 +682,55 @@
                    MOVE CONTROL-RECORD-DOWN  TO CONTROL-DOWN
                    MOVE CONTROL-RECORD-LEFT  TO CONTROL-LEFT
                    MOVE CONTROL-RECORD-RIGHT TO CONTROL-RIGHT
+                   PERFORM VALIDATE-CONTROLS
+                   IF CONTROLS-ARE-INVALID
+                       DISPLAY 'SAVED CONTROLS ARE INVALID - '
+                               'USING DEFAULTS'
+                       PERFORM SET-DEFAULT-CONTROLS
+                   END-IF
                ELSE
-                   MOVE 'U' TO CONTROL-UP
-                   MOVE 'D' TO CONTROL-DOWN
-                   MOVE 'L' TO CONTROL-LEFT
-                   MOVE 'R' TO CONTROL-RIGHT
+                   PERFORM SET-DEFAULT-CONTROLS
                END-IF
            ELSE
-               MOVE 'U' TO CONTROL-UP
-               MOVE 'D' TO CONTROL-DOWN
-               MOVE 'L' TO CONTROL-LEFT
-               MOVE 'R' TO CONTROL-RIGHT
+               PERFORM SET-DEFAULT-CONTROLS
            END-IF
            PERFORM UPDATE-COMMAND-DISPLAY
            CLOSE CONTROL-FILE
            .
 
+       SET-DEFAULT-CONTROLS.
+           MOVE 'U' TO CONTROL-UP
+           MOVE 'D' TO CONTROL-DOWN
+           MOVE 'L' TO CONTROL-LEFT
+           MOVE 'R' TO CONTROL-RIGHT
+           .
+
+       VALIDATE-CONTROLS.
+      * RESERVED COMMAND LETTERS MAY NOT BE BOUND TO A SLIDE
+      * DIRECTION, AND ALL FOUR DIRECTIONS MUST BE DISTINCT.
+           SET CONTROLS-ARE-VALID TO TRUE
+           IF CONTROL-UP    = 'Q' OR CONTROL-UP    = 'C'
+           OR CONTROL-UP    = 'H' OR CONTROL-UP    = 'Z'
+           OR CONTROL-UP    = 'A' OR CONTROL-UP    = 'X'
+           OR CONTROL-DOWN  = 'Q' OR CONTROL-DOWN  = 'C'
+           OR CONTROL-DOWN  = 'H' OR CONTROL-DOWN  = 'Z'
+           OR CONTROL-DOWN  = 'A' OR CONTROL-DOWN  = 'X'
+           OR CONTROL-LEFT  = 'Q' OR CONTROL-LEFT  = 'C'
+           OR CONTROL-LEFT  = 'H' OR CONTROL-LEFT  = 'Z'
+           OR CONTROL-LEFT  = 'A' OR CONTROL-LEFT  = 'X'
+           OR CONTROL-RIGHT = 'Q' OR CONTROL-RIGHT = 'C'
+           OR CONTROL-RIGHT = 'H' OR CONTROL-RIGHT = 'Z'
+           OR CONTROL-RIGHT = 'A' OR CONTROL-RIGHT = 'X'
+           OR CONTROL-UP = CONTROL-DOWN
+           OR CONTROL-UP = CONTROL-LEFT
+           OR CONTROL-UP = CONTROL-RIGHT
+           OR CONTROL-DOWN = CONTROL-LEFT
+           OR CONTROL-DOWN = CONTROL-RIGHT
+           OR CONTROL-LEFT = CONTROL-RIGHT
+               SET CONTROLS-ARE-INVALID TO TRUE
+           END-IF
+           .
+
        UPDATE-COMMAND-DISPLAY.
            STRING CONTROL-UP    ' - UP'    INTO DISPLAY-UP-COMMAND
            STRING CONTROL-DOWN  ' - DOWN'  INTO DISPLAY-DOWN-COMMAND
@@ -463,6 +738,112 @@
            STRING CONTROL-RIGHT ' - RIGHT' INTO DISPLAY-RIGHT-COMMAND
            .
 
+       GET-PLAYER-NAME.
+           MOVE SPACES TO PLAYER-NAME
+           IF NOT SCRIPT-MODE-ACTIVE
+               ACCEPT PLAYER-NAME-SCREEN
+           END-IF
+           IF PLAYER-NAME = SPACES
+               MOVE 'ANONYMOUS' TO PLAYER-NAME
+           END-IF
+           .
+
+       GET-HIGH-SCORE-LIMIT.
+      * STAFF CAN RAISE THE TOP-SCORES LIST ABOVE THE DEFAULT OF 5
+      * (UP TO THE HS-TABLE'S MAXIMUM CAPACITY OF 10) BY SETTING THE
+      * high_score_count ENVIRONMENT VARIABLE TO A 1- OR 2-DIGIT
+      * NUMBER.
+           MOVE 5 TO HS-LIMIT
+           MOVE SPACES TO HS-LIMIT-TEXT
+           ACCEPT HS-LIMIT-TEXT FROM ENVIRONMENT 'high_score_count'
+           IF HS-LIMIT-TEXT (1:1) IS NUMERIC
+           AND HS-LIMIT-TEXT (2:1) IS NUMERIC
+               MOVE HS-LIMIT-TEXT (1:2) TO HS-LIMIT
+           ELSE
+               IF HS-LIMIT-TEXT (1:1) IS NUMERIC
+                   MOVE HS-LIMIT-TEXT (1:1) TO HS-LIMIT
+               END-IF
+           END-IF
+           IF HS-LIMIT < 1 OR HS-LIMIT > 10
+               MOVE 5 TO HS-LIMIT
+           END-IF
+           .
+
+       OPEN-MOVE-LOG.
+           OPEN EXTEND MOVE-LOG-FILE
+           IF NOT MOVE-LOG-FILE-OK
+               OPEN OUTPUT MOVE-LOG-FILE
+           END-IF
+           .
+
+       CLOSE-LOG-FILES.
+           CLOSE MOVE-LOG-FILE
+           IF SCRIPT-MODE-ACTIVE
+               CLOSE SCRIPT-FILE
+           END-IF
+           .
+
+       CHECK-FOR-SAVED-SESSION.
+           SET SESSION-NOT-LOADED TO TRUE
+           OPEN INPUT SESSION-FILE
+           IF SESSION-FILE-EXISTS
+               READ SESSION-FILE INTO SESSION-HEADER-RECORD
+               IF SESSION-FILE-OK
+               AND SH-ROW-COUNT = NUMBER-OF-ROWS
+               AND SH-COL-COUNT = NUMBER-OF-COLS
+                   MOVE SH-SCORE TO CUMULATIVE-SCORE
+                   PERFORM LOAD-SESSION-BODY
+                   SET SESSION-LOADED TO TRUE
+               END-IF
+           END-IF
+           CLOSE SESSION-FILE
+           .
+
+       LOAD-SESSION-BODY.
+           SET ROW-INDEX TO ZERO
+           PERFORM NUMBER-OF-ROWS TIMES
+               SET ROW-INDEX UP BY 1
+               READ SESSION-FILE INTO SESSION-GRID-RECORD
+               IF SESSION-FILE-OK
+                   SET COL-INDEX TO ZERO
+                   PERFORM NUMBER-OF-COLS TIMES
+                       SET COL-INDEX UP BY 1
+                       MOVE SG-CELL (COL-INDEX)
+                         TO GRID-CELL (ROW-INDEX, COL-INDEX)
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       SAVE-SESSION.
+           OPEN OUTPUT SESSION-FILE
+           IF SESSION-FILE-OK-OR-NEW
+               MOVE CUMULATIVE-SCORE TO SH-SCORE
+               MOVE NUMBER-OF-ROWS TO SH-ROW-COUNT
+               MOVE NUMBER-OF-COLS TO SH-COL-COUNT
+               WRITE SESSION-HEADER-RECORD
+
+               SET ROW-INDEX TO ZERO
+               PERFORM NUMBER-OF-ROWS TIMES
+                   SET ROW-INDEX UP BY 1
+                   MOVE ZERO TO SESSION-GRID-RECORD
+                   SET COL-INDEX TO ZERO
+                   PERFORM NUMBER-OF-COLS TIMES
+                       SET COL-INDEX UP BY 1
+                       MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
+                         TO SG-CELL (COL-INDEX)
+                   END-PERFORM
+                   WRITE SESSION-GRID-RECORD
+               END-PERFORM
+           END-IF
+           CLOSE SESSION-FILE
+           .
+
+       CLEAR-SESSION-FILE.
+           OPEN OUTPUT SESSION-FILE
+           CLOSE SESSION-FILE
+           .
+
        GAME-TURN.
            IF TILE-NOT-NEEDED
                SET TILE-NEEDED TO TRUE
@@ -470,21 +851,31 @@
                PERFORM PLACE-NEW-TILE
            END-IF
 
-           PERFORM COLOUR-CHECK
-           DISPLAY GAME-GRID-SCREEN
+           IF NOT SCRIPT-MODE-ACTIVE
+               PERFORM COLOUR-CHECK
+               PERFORM FORMAT-GRID-FOR-DISPLAY
+               DISPLAY GAME-GRID-SCREEN
+           END-IF
            PERFORM HANDLE-USER-ENTRY
            PERFORM CHECK-IF-WIN
            .
 
        COLOUR-CHECK.
-           MOVE 0 TO COUNTER. 
+      * COUNTER IS THE SUBSCRIPT INTO COLOUR(1-36), WHICH THE SCREEN
+      * SECTION'S GRID-DISPLAY-nn ITEMS BIND AT A FIXED STRIDE OF
+      * MAXIMUM-COLS SLOTS PER ROW (ROW 2 ALWAYS STARTS AT SLOT
+      * MAXIMUM-COLS + 1) REGARDLESS OF THE ACTIVE BOARD SIZE, SO IT
+      * HAS TO BE COMPUTED FROM MAXIMUM-COLS RATHER THAN INCREMENTED
+      * ONCE PER ACTIVE CELL - OTHERWISE A grid_size SMALLER THAN 6
+      * WOULD MISALIGN EVERY ROW AFTER THE FIRST AGAINST THE SCREEN.
            SET ROW-INDEX TO 0
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-ROWS TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO 0
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET COL-INDEX UP BY 1
-                   ADD 1 TO COUNTER
+                   COMPUTE COUNTER =
+                       ((ROW-INDEX - 1) * MAXIMUM-COLS) + COL-INDEX
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) = 2
                        MOVE 7 TO COLOUR(COUNTER)
                    ELSE IF GRID-CELL (ROW-INDEX, COL-INDEX) = 4
@@ -509,7 +900,34 @@
                        MOVE 6 TO COLOUR(COUNTER)
                    ELSE IF GRID-CELL (ROW-INDEX, COL-INDEX) = 0
                        MOVE 2 TO COLOUR(COUNTER)
-                   END-IF 
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       FORMAT-GRID-FOR-DISPLAY.
+      * BUILDS GRID-DISPLAY-TEXT FROM GRID-CELL FOR ALL 36 SCREEN
+      * POSITIONS.  A CELL OUTSIDE THE ACTIVE NUMBER-OF-ROWS/
+      * NUMBER-OF-COLS BOARD IS LEFT BLANK RATHER THAN SHOWING A
+      * PHANTOM ZERO BEYOND THE EDGE OF A SMALLER QUICK-GAME BOARD.
+           SET DSP-ROW-INDEX TO 0
+           PERFORM MAXIMUM-ROWS TIMES
+               SET DSP-ROW-INDEX UP BY 1
+               SET DSP-COL-INDEX TO 0
+               PERFORM MAXIMUM-COLS TIMES
+                   SET DSP-COL-INDEX UP BY 1
+                   IF DSP-ROW-INDEX <= NUMBER-OF-ROWS
+                      AND DSP-COL-INDEX <= NUMBER-OF-COLS
+                       MOVE GRID-CELL (DSP-ROW-INDEX, DSP-COL-INDEX)
+                         TO GRID-DISPLAY-EDIT
+                       MOVE GRID-DISPLAY-EDIT
+                         TO GRID-DISPLAY-TEXT (DSP-ROW-INDEX,
+                                                DSP-COL-INDEX)
+                   ELSE
+                       MOVE SPACES
+                         TO GRID-DISPLAY-TEXT (DSP-ROW-INDEX,
+                                                DSP-COL-INDEX)
+                   END-IF
                END-PERFORM
            END-PERFORM
            .
@@ -520,27 +938,33 @@
            IF EMPTY-COUNT = ZERO
                SET GAME-OVER TO TRUE
                MOVE NO-MOVES-MESSAGE TO GRID-MESSAGE
-               PERFORM COLOUR-CHECK
-               DISPLAY GAME-GRID-SCREEN
-           END-IF
-           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * EMPTY-COUNT + 1
-           MOVE ZERO TO CELL-COUNT
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1
-               UNTIL ROW-INDEX > 6 OR CELL-COUNT >= RANDOM-NUMBER
-               PERFORM VARYING COL-INDEX FROM 1 BY 1
-               UNTIL COL-INDEX > 6 OR CELL-COUNT >= RANDOM-NUMBER
-                   IF GRID-CELL (ROW-INDEX, COL-INDEX) = ZERO
-                       ADD 1 TO CELL-COUNT
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           SET ROW-INDEX DOWN BY 1
-           SET COL-INDEX DOWN BY 1
-           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 10 + 1
-           IF RANDOM-NUMBER > 8
-               MOVE 4 TO GRID-CELL (ROW-INDEX, COL-INDEX)
+               IF NOT SCRIPT-MODE-ACTIVE
+                   PERFORM COLOUR-CHECK
+                   PERFORM FORMAT-GRID-FOR-DISPLAY
+                   DISPLAY GAME-GRID-SCREEN
+               END-IF
            ELSE
-               MOVE 2 TO GRID-CELL (ROW-INDEX, COL-INDEX)
+               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * EMPTY-COUNT + 1
+               MOVE ZERO TO CELL-COUNT
+               PERFORM VARYING ROW-INDEX FROM 1 BY 1
+                   UNTIL ROW-INDEX > NUMBER-OF-ROWS
+                       OR CELL-COUNT >= RANDOM-NUMBER
+                   PERFORM VARYING COL-INDEX FROM 1 BY 1
+                       UNTIL COL-INDEX > NUMBER-OF-COLS
+                           OR CELL-COUNT >= RANDOM-NUMBER
+                       IF GRID-CELL (ROW-INDEX, COL-INDEX) = ZERO
+                           ADD 1 TO CELL-COUNT
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               SET ROW-INDEX DOWN BY 1
+               SET COL-INDEX DOWN BY 1
+               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 10 + 1
+               IF RANDOM-NUMBER > 8
+                   MOVE 4 TO GRID-CELL (ROW-INDEX, COL-INDEX)
+               ELSE
+                   MOVE 2 TO GRID-CELL (ROW-INDEX, COL-INDEX)
+               END-IF
            END-IF
            .
 
@@ -555,10 +979,10 @@
            MOVE ZERO TO EMPTY-COUNT
 
            SET ROW-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-ROWS TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) = ZERO
                        ADD 1 TO EMPTY-COUNT
@@ -569,29 +993,216 @@
 
        HANDLE-USER-ENTRY.
            MOVE SPACES TO USER-ENTRY
-           ACCEPT USER-INPUT
-           MOVE FUNCTION UPPER-CASE (USER-ENTRY(1:1)) TO USER-COMMAND
-           EVALUATE TRUE
-               WHEN USER-CHOSE-QUIT
-                   SET GAME-QUIT TO TRUE
-               WHEN USER-CHOSE-SET-COMMANDS
-                   PERFORM CHANGE-CONTROLS
-               WHEN USER-CHOSE-HIGH-SCORES
-                   PERFORM SHOW-HIGH-SCORES
-               WHEN USER-COMMAND = CONTROL-UP
-                   PERFORM SLIDE-UP
-               WHEN USER-COMMAND = CONTROL-DOWN
-                   PERFORM SLIDE-DOWN
-               WHEN USER-COMMAND = CONTROL-LEFT
-                   PERFORM SLIDE-LEFT
-               WHEN USER-COMMAND = CONTROL-RIGHT
-                   PERFORM SLIDE-RIGHT
-               WHEN OTHER
-                   SET TILE-NOT-NEEDED TO TRUE
-           END-EVALUATE
+           IF SCRIPT-MODE-ACTIVE
+               PERFORM READ-SCRIPTED-MOVE
+           ELSE
+               ACCEPT USER-INPUT
+           END-IF
+
+           IF SCRIPT-MODE-ACTIVE AND SCRIPT-NO-MORE-MOVES
+               PERFORM DISPLAY-GRID-AS-TEXT
+               MOVE 0 TO RETURN-CODE
+               SET GAME-QUIT TO TRUE
+           ELSE
+               MOVE FUNCTION UPPER-CASE (USER-ENTRY(1:1))
+                 TO USER-COMMAND
+               EVALUATE TRUE
+                   WHEN USER-CHOSE-QUIT
+                       SET GAME-QUIT TO TRUE
+                   WHEN USER-CHOSE-SET-COMMANDS AND NOT
+                        SCRIPT-MODE-ACTIVE
+                       PERFORM CHANGE-CONTROLS
+                   WHEN USER-CHOSE-HIGH-SCORES AND NOT
+                        SCRIPT-MODE-ACTIVE
+                       PERFORM SHOW-HIGH-SCORES
+                   WHEN USER-CHOSE-UNDO
+                       PERFORM DO-UNDO
+                   WHEN USER-CHOSE-HINT
+                       PERFORM ADVISE-MOVE
+                   WHEN USER-CHOSE-ADMIN-RESET AND NOT
+                        SCRIPT-MODE-ACTIVE
+                       PERFORM ADMIN-RESET
+                   WHEN USER-COMMAND = CONTROL-UP
+                       MOVE 'UP' TO LAST-MOVE-DIRECTION
+                       PERFORM SAVE-UNDO-STATE
+                       PERFORM COUNT-EMPTY
+                       MOVE EMPTY-COUNT TO EMPTY-COUNT-BEFORE-MOVE
+                       PERFORM SLIDE-UP
+                       PERFORM LOG-MOVE
+                   WHEN USER-COMMAND = CONTROL-DOWN
+                       MOVE 'DOWN' TO LAST-MOVE-DIRECTION
+                       PERFORM SAVE-UNDO-STATE
+                       PERFORM COUNT-EMPTY
+                       MOVE EMPTY-COUNT TO EMPTY-COUNT-BEFORE-MOVE
+                       PERFORM SLIDE-DOWN
+                       PERFORM LOG-MOVE
+                   WHEN USER-COMMAND = CONTROL-LEFT
+                       MOVE 'LEFT' TO LAST-MOVE-DIRECTION
+                       PERFORM SAVE-UNDO-STATE
+                       PERFORM COUNT-EMPTY
+                       MOVE EMPTY-COUNT TO EMPTY-COUNT-BEFORE-MOVE
+                       PERFORM SLIDE-LEFT
+                       PERFORM LOG-MOVE
+                   WHEN USER-COMMAND = CONTROL-RIGHT
+                       MOVE 'RIGHT' TO LAST-MOVE-DIRECTION
+                       PERFORM SAVE-UNDO-STATE
+                       PERFORM COUNT-EMPTY
+                       MOVE EMPTY-COUNT TO EMPTY-COUNT-BEFORE-MOVE
+                       PERFORM SLIDE-RIGHT
+                       PERFORM LOG-MOVE
+                   WHEN OTHER
+                       SET TILE-NOT-NEEDED TO TRUE
+               END-EVALUATE
+           END-IF
            MOVE SPACES TO USER-ENTRY
            .
 
+       SAVE-UNDO-STATE.
+           MOVE GAME-GRID TO UNDO-GRID
+           MOVE CUMULATIVE-SCORE TO UNDO-SCORE
+           SET UNDO-AVAILABLE TO TRUE
+           .
+
+       DO-UNDO.
+           IF UNDO-AVAILABLE
+               MOVE UNDO-GRID TO GAME-GRID
+               MOVE UNDO-SCORE TO CUMULATIVE-SCORE
+               SET UNDO-NOT-AVAILABLE TO TRUE
+               SET TILE-NOT-NEEDED TO TRUE
+           ELSE
+               MOVE 'NO MOVE TO UNDO' TO GRID-MESSAGE
+               SET TILE-NOT-NEEDED TO TRUE
+           END-IF
+           .
+
+       ADVISE-MOVE.
+      * TRIES EACH SLIDE AGAINST THE CURRENT GAME-GRID, MEASURES HOW
+      * MANY CELLS ARE LEFT EMPTY AFTERWARDS (MORE MERGES LEAVE MORE
+      * EMPTY CELLS), AND RECOMMENDS THE BEST ONE WITHOUT COMMITTING
+      * TO THE MOVE.
+           MOVE CUMULATIVE-SCORE TO HINT-SAVE-SCORE
+           MOVE GAME-GRID TO HINT-GRID
+
+           PERFORM SLIDE-UP
+           PERFORM COUNT-EMPTY
+           MOVE EMPTY-COUNT TO HINT-EMPTY-UP
+           MOVE HINT-GRID TO GAME-GRID
+           MOVE HINT-SAVE-SCORE TO CUMULATIVE-SCORE
+
+           PERFORM SLIDE-DOWN
+           PERFORM COUNT-EMPTY
+           MOVE EMPTY-COUNT TO HINT-EMPTY-DOWN
+           MOVE HINT-GRID TO GAME-GRID
+           MOVE HINT-SAVE-SCORE TO CUMULATIVE-SCORE
+
+           PERFORM SLIDE-LEFT
+           PERFORM COUNT-EMPTY
+           MOVE EMPTY-COUNT TO HINT-EMPTY-LEFT
+           MOVE HINT-GRID TO GAME-GRID
+           MOVE HINT-SAVE-SCORE TO CUMULATIVE-SCORE
+
+           PERFORM SLIDE-RIGHT
+           PERFORM COUNT-EMPTY
+           MOVE EMPTY-COUNT TO HINT-EMPTY-RIGHT
+           MOVE HINT-GRID TO GAME-GRID
+           MOVE HINT-SAVE-SCORE TO CUMULATIVE-SCORE
+
+           MOVE CONTROL-UP TO HINT-BEST-DIRECTION
+           MOVE HINT-EMPTY-UP TO HINT-SAVE-EMPTY
+           IF HINT-EMPTY-DOWN > HINT-SAVE-EMPTY
+               MOVE CONTROL-DOWN TO HINT-BEST-DIRECTION
+               MOVE HINT-EMPTY-DOWN TO HINT-SAVE-EMPTY
+           END-IF
+           IF HINT-EMPTY-LEFT > HINT-SAVE-EMPTY
+               MOVE CONTROL-LEFT TO HINT-BEST-DIRECTION
+               MOVE HINT-EMPTY-LEFT TO HINT-SAVE-EMPTY
+           END-IF
+           IF HINT-EMPTY-RIGHT > HINT-SAVE-EMPTY
+               MOVE CONTROL-RIGHT TO HINT-BEST-DIRECTION
+               MOVE HINT-EMPTY-RIGHT TO HINT-SAVE-EMPTY
+           END-IF
+
+           STRING 'HINT: TRY ' HINT-BEST-DIRECTION
+               ' (PRESS ENTER TO CONTINUE)' DELIMITED BY SIZE
+               INTO GRID-MESSAGE
+           SET TILE-NOT-NEEDED TO TRUE
+           .
+
+       ADMIN-RESET.
+           MOVE SPACES TO ADMIN-CONFIRM-SWITCH
+           ACCEPT ADMIN-RESET-SCREEN
+           IF ADMIN-CONFIRMED
+               PERFORM SET-DEFAULT-CONTROLS
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CONTROL-UP    TO CONTROL-RECORD-UP
+               MOVE CONTROL-DOWN  TO CONTROL-RECORD-DOWN
+               MOVE CONTROL-LEFT  TO CONTROL-RECORD-LEFT
+               MOVE CONTROL-RIGHT TO CONTROL-RECORD-RIGHT
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               PERFORM UPDATE-COMMAND-DISPLAY
+
+               OPEN OUTPUT HIGH-SCORE-FILE
+               CLOSE HIGH-SCORE-FILE
+
+               MOVE 'CONTROLS AND HIGH SCORES RESET' TO GRID-MESSAGE
+           ELSE
+               MOVE 'RESET CANCELLED' TO GRID-MESSAGE
+           END-IF
+           SET TILE-NOT-NEEDED TO TRUE
+           .
+
+       LOG-MOVE.
+           ADD 1 TO MOVE-SEQUENCE-NUMBER
+           PERFORM COUNT-EMPTY
+           IF EMPTY-COUNT > EMPTY-COUNT-BEFORE-MOVE
+               SET MOVE-HAD-MERGE TO TRUE
+           ELSE
+               SET MOVE-HAD-NO-MERGE TO TRUE
+           END-IF
+           PERFORM GET-GRID-CHECKSUM
+           MOVE SPACES TO MOVE-LOG-RECORD
+           STRING MOVE-SEQUENCE-NUMBER ' ' LAST-MOVE-DIRECTION
+               ' MERGE=' MOVE-MERGE-SWITCH ' CHECKSUM=' GRID-CHECKSUM
+               DELIMITED BY SIZE INTO MOVE-LOG-RECORD
+           WRITE MOVE-LOG-RECORD
+           .
+
+       GET-GRID-CHECKSUM.
+           MOVE ZERO TO GRID-CHECKSUM
+           SET ROW-INDEX TO ZERO
+           PERFORM NUMBER-OF-ROWS TIMES
+               SET ROW-INDEX UP BY 1
+               SET COL-INDEX TO ZERO
+               PERFORM NUMBER-OF-COLS TIMES
+                   SET COL-INDEX UP BY 1
+                   ADD GRID-CELL (ROW-INDEX, COL-INDEX) TO GRID-CHECKSUM
+               END-PERFORM
+           END-PERFORM
+           .
+
+       DISPLAY-GRID-AS-TEXT.
+      * PLAIN-TEXT GRID DUMP USED BY THE SCRIPTED-MOVE BATCH MODE SO
+      * A CI-STYLE RUN CAN CHECK THE FINAL BOARD WITHOUT A TERMINAL.
+           SET ROW-INDEX TO ZERO
+           PERFORM NUMBER-OF-ROWS TIMES
+               SET ROW-INDEX UP BY 1
+               MOVE SPACES TO GRID-TEXT-LINE
+               MOVE 1 TO GRID-TEXT-POINTER
+               SET COL-INDEX TO ZERO
+               PERFORM NUMBER-OF-COLS TIMES
+                   SET COL-INDEX UP BY 1
+                   MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
+                     TO GRID-TEXT-CELL
+                   STRING GRID-TEXT-CELL ' ' DELIMITED BY SIZE
+                       INTO GRID-TEXT-LINE
+                       WITH POINTER GRID-TEXT-POINTER
+               END-PERFORM
+               DISPLAY GRID-TEXT-LINE
+           END-PERFORM
+           DISPLAY 'FINAL SCORE: ' CUMULATIVE-SCORE
+           .
+
        CHANGE-CONTROLS.
            ACCEPT CONTROLS-SCREEN
            MOVE FUNCTION UPPER-CASE(CONTROL-UP)    TO CONTROL-UP
@@ -599,31 +1210,11 @@
            MOVE FUNCTION UPPER-CASE(CONTROL-LEFT)  TO CONTROL-LEFT
            MOVE FUNCTION UPPER-CASE(CONTROL-RIGHT) TO CONTROL-RIGHT
 
+           PERFORM VALIDATE-CONTROLS
+           IF CONTROLS-ARE-INVALID
       * STOP CHANGE-CONTROLS IF ASSIGNED KEYS CHOSEN
-      * OR CONTROLS NOT UNIQUE
-           IF CONTROL-UP    = 'Q'
-           OR CONTROL-DOWN  = 'Q'
-           OR CONTROL-LEFT  = 'Q'
-           OR CONTROL-RIGHT = 'Q'
-           OR CONTROL-UP    = 'C'
-           OR CONTROL-DOWN  = 'C'
-           OR CONTROL-LEFT  = 'C'
-           OR CONTROL-RIGHT = 'C'
-           OR CONTROL-UP    = 'H'
-           OR CONTROL-DOWN  = 'H'
-           OR CONTROL-LEFT  = 'H'
-           OR CONTROL-RIGHT = 'H'
-           OR CONTROL-UP = CONTROL-DOWN
-           OR CONTROL-UP = CONTROL-LEFT
-           OR CONTROL-UP = CONTROL-RIGHT
-           OR CONTROL-DOWN = CONTROL-LEFT
-           OR CONTROL-DOWN = CONTROL-RIGHT
-           OR CONTROL-LEFT = CONTROL-RIGHT
-      * RESET CONTROLS TO DEFAULT VALUES
-               MOVE 'U' TO CONTROL-UP
-               MOVE 'D' TO CONTROL-DOWN
-               MOVE 'L' TO CONTROL-LEFT
-               MOVE 'R' TO CONTROL-RIGHT
+      * OR CONTROLS NOT UNIQUE - RESET TO DEFAULT VALUES
+               PERFORM SET-DEFAULT-CONTROLS
            ELSE
                OPEN OUTPUT CONTROL-FILE
 
@@ -646,7 +1237,20 @@
 
        SHOW-HIGH-SCORES.
            PERFORM GET-HIGH-SCORES
-           MOVE HS-TABLE (1) TO HIGH-SCORE-1
+           PERFORM POPULATE-HIGH-SCORE-DISPLAY
+           MOVE PLAYER-BEST-SCORE TO DISPLAY-PLAYER-BEST
+           MOVE CUMULATIVE-SCORE TO DISPLAY-SESSION-SCORE
+           MOVE SPACES TO USER-ENTRY
+           ACCEPT HIGH-SCORE-SCREEN
+           SET TILE-NOT-NEEDED TO TRUE
+           .
+
+       POPULATE-HIGH-SCORE-DISPLAY.
+           IF HS-COUNT > 0
+               MOVE HS-TABLE (1) TO HIGH-SCORE-1
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-1
+           END-IF
            IF HS-COUNT > 1
                MOVE HS-TABLE (2) TO HIGH-SCORE-2
            ELSE
@@ -667,9 +1271,31 @@
            ELSE
                MOVE SPACES TO HIGH-SCORE-5
            END-IF
-           MOVE SPACES TO USER-ENTRY
-           ACCEPT HIGH-SCORE-SCREEN
-           SET TILE-NOT-NEEDED TO TRUE
+           IF HS-COUNT > 5
+               MOVE HS-TABLE (6) TO HIGH-SCORE-6
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-6
+           END-IF
+           IF HS-COUNT > 6
+               MOVE HS-TABLE (7) TO HIGH-SCORE-7
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-7
+           END-IF
+           IF HS-COUNT > 7
+               MOVE HS-TABLE (8) TO HIGH-SCORE-8
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-8
+           END-IF
+           IF HS-COUNT > 8
+               MOVE HS-TABLE (9) TO HIGH-SCORE-9
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-9
+           END-IF
+           IF HS-COUNT > 9
+               MOVE HS-TABLE (10) TO HIGH-SCORE-10
+           ELSE
+               MOVE SPACES TO HIGH-SCORE-10
+           END-IF
            .
 
        GET-HIGH-SCORES.
@@ -679,8 +1305,15 @@
                READ HIGH-SCORE-FILE
                PERFORM TEST-HIGH-SCORE-FILE
                SET HS-INDEX TO 1
-               PERFORM UNTIL HIGH-SCORE-NO-MORE-RECORDS OR HS-INDEX > 5
-                   MOVE HIGH-SCORE-RECORD TO HS-TABLE (HS-INDEX)
+               PERFORM UNTIL HIGH-SCORE-NO-MORE-RECORDS
+                   OR HS-INDEX > HS-LIMIT
+                   IF HS-RECORD-IS-OLD-FORMAT
+                       MOVE OLD-HS-SCORE TO HS-SCORE (HS-INDEX)
+                       MOVE SPACES TO HS-PLAYER (HS-INDEX)
+                       MOVE OLD-HS-TEXT TO HS-TEXT (HS-INDEX)
+                   ELSE
+                       MOVE HIGH-SCORE-RECORD TO HS-TABLE (HS-INDEX)
+                   END-IF
                    ADD 1 TO HS-COUNT
                    READ HIGH-SCORE-FILE
                    PERFORM TEST-HIGH-SCORE-FILE
@@ -689,19 +1322,33 @@
            END-IF
            CLOSE HIGH-SCORE-FILE
            PERFORM GET-CURRENT-SCORE
-           IF HS-INDEX < 6
+           IF HS-INDEX < HS-LIMIT + 1
                MOVE CURRENT-SCORE TO HS-SCORE (HS-INDEX)
+               MOVE PLAYER-NAME TO HS-PLAYER (HS-INDEX)
                MOVE 'CURRENT SCORE' TO HS-TEXT (HS-INDEX)
                ADD 1 TO HS-COUNT
            ELSE
-               IF CURRENT-SCORE > HS-SCORE(5)
-                   MOVE CURRENT-SCORE TO HS-SCORE (5)
-                   MOVE 'CURRENT SCORE' TO HS-TEXT (5)
+               IF CURRENT-SCORE > HS-SCORE (HS-LIMIT)
+                   MOVE CURRENT-SCORE TO HS-SCORE (HS-LIMIT)
+                   MOVE PLAYER-NAME TO HS-PLAYER (HS-LIMIT)
+                   MOVE 'CURRENT SCORE' TO HS-TEXT (HS-LIMIT)
                    ADD 1 TO HS-COUNT
                END-IF
            END-IF
            SORT HS-TABLE ON DESCENDING KEY HS-SCORE
                              ASCENDING KEY  HS-TEXT
+           PERFORM GET-PLAYER-BEST-SCORE
+           .
+
+       GET-PLAYER-BEST-SCORE.
+           MOVE ZERO TO PLAYER-BEST-SCORE
+           PERFORM VARYING HS-INDEX FROM 1 BY 1
+               UNTIL HS-INDEX > HS-COUNT
+               IF HS-PLAYER (HS-INDEX) = PLAYER-NAME
+               AND HS-SCORE (HS-INDEX) > PLAYER-BEST-SCORE
+                   MOVE HS-SCORE (HS-INDEX) TO PLAYER-BEST-SCORE
+               END-IF
+           END-PERFORM
            .
 
        TEST-HIGH-SCORE-FILE.
@@ -713,19 +1360,7 @@
            .
 
        GET-CURRENT-SCORE.
-           MOVE ZERO TO CURRENT-SCORE
-           SET ROW-INDEX TO ZERO
-           PERFORM 6 TIMES
-               SET ROW-INDEX UP BY 1
-               SET COL-INDEX TO ZERO
-               PERFORM 6 TIMES
-                   SET COL-INDEX UP BY 1
-                   IF GRID-CELL (ROW-INDEX, COL-INDEX) > CURRENT-SCORE
-                       MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
-                         TO CURRENT-SCORE
-                   END-IF
-               END-PERFORM
-           END-PERFORM
+           MOVE CUMULATIVE-SCORE TO CURRENT-SCORE
            .
 
        SAVE-HIGH-SCORES.
@@ -736,6 +1371,7 @@
                    ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
                    ACCEPT CURRENT-TIME FROM TIME
                    MOVE HS-SCORE (HS-INDEX) TO HS-NUMBER
+                   MOVE HS-PLAYER (HS-INDEX) TO HS-PLAYER-OUT
                    MOVE CD-YEAR TO HS-YEAR
                    MOVE CD-MONTH TO HS-MONTH
                    MOVE CD-DAY   TO HS-DAY
@@ -750,8 +1386,12 @@
                CLOSE HIGH-SCORE-FILE
                STOP RUN
            END-IF
+           MOVE 42 TO WS-HS-RECORD-LENGTH
            PERFORM VARYING HS-INDEX FROM 1 BY 1
                UNTIL HS-INDEX > HS-COUNT
+      * ALWAYS WRITE THE CURRENT 42-BYTE LAYOUT, EVEN WHEN SOME
+      * ENTRIES IN HS-TABLE WERE JUST MIGRATED UP FROM THE OLD
+      * 23-BYTE FORMAT - THIS IS WHAT UPGRADES THE FILE ON DISK.
                WRITE HIGH-SCORE-RECORD FROM HS-TABLE (HS-INDEX)
                IF NOT HIGH-SCORE-FILE-OK
                    DISPLAY 'UNABLE TO WRITE TO HIGH SCORE FILE'
@@ -764,24 +1404,26 @@
 
        SLIDE-UP.
            SET COL-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-COLS TIMES
                SET COL-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
                SET UPDATED-INDEX TO 1
                SET ROW-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET ROW-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
                            COMPUTE UPDATED-SET(UPDATED-INDEX - 1)
                                = UPDATED-SET(UPDATED-INDEX - 1) * 2
+                           ADD UPDATED-SET (UPDATED-INDEX - 1)
+                             TO CUMULATIVE-SCORE
                            MOVE ZERO TO PRIOR-TILE
                        ELSE
                            MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
@@ -793,7 +1435,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (UPDATED-INDEX, COL-INDEX)
@@ -804,24 +1446,26 @@
 
        SLIDE-DOWN.
            SET COL-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-COLS TIMES
                SET COL-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
-               SET UPDATED-INDEX TO 6
-               SET ROW-INDEX TO 7
-               PERFORM 6 TIMES
+               SET UPDATED-INDEX TO NUMBER-OF-ROWS
+               SET ROW-INDEX TO ROWS-PLUS-1
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET ROW-INDEX DOWN BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
                            COMPUTE UPDATED-SET(UPDATED-INDEX + 1)
                                = UPDATED-SET(UPDATED-INDEX + 1) * 2
+                           ADD UPDATED-SET (UPDATED-INDEX + 1)
+                             TO CUMULATIVE-SCORE
                            MOVE ZERO TO PRIOR-TILE
                        ELSE
                            MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
@@ -833,7 +1477,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-ROWS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (UPDATED-INDEX, COL-INDEX)
@@ -844,24 +1488,26 @@
 
        SLIDE-LEFT.
            SET ROW-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-ROWS TIMES
                SET ROW-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
                SET UPDATED-INDEX TO 1
                SET COL-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
                            COMPUTE UPDATED-SET(UPDATED-INDEX - 1)
                                = UPDATED-SET(UPDATED-INDEX - 1) * 2
+                           ADD UPDATED-SET (UPDATED-INDEX - 1)
+                             TO CUMULATIVE-SCORE
                            MOVE ZERO TO PRIOR-TILE
                        ELSE
                            MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
@@ -873,7 +1519,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (ROW-INDEX, UPDATED-INDEX)
@@ -884,24 +1530,26 @@
 
        SLIDE-RIGHT.
            SET ROW-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-ROWS TIMES
                SET ROW-INDEX UP BY 1
                MOVE ZERO TO PRIOR-TILE
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE ZERO TO UPDATED-SET (UPDATED-INDEX)
                END-PERFORM
 
-               SET UPDATED-INDEX TO 6
-               SET COL-INDEX TO 7
-               PERFORM 6 TIMES
+               SET UPDATED-INDEX TO NUMBER-OF-COLS
+               SET COL-INDEX TO COLS-PLUS-1
+               PERFORM NUMBER-OF-COLS TIMES
                    SET COL-INDEX DOWN BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) NOT = 0
                        IF GRID-CELL (ROW-INDEX, COL-INDEX) = PRIOR-TILE
                            COMPUTE UPDATED-SET(UPDATED-INDEX + 1)
                                = UPDATED-SET(UPDATED-INDEX + 1) * 2
+                           ADD UPDATED-SET (UPDATED-INDEX + 1)
+                             TO CUMULATIVE-SCORE
                            MOVE ZERO TO PRIOR-TILE
                        ELSE
                            MOVE GRID-CELL (ROW-INDEX, COL-INDEX)
@@ -913,7 +1561,7 @@
                END-PERFORM
 
                SET UPDATED-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET UPDATED-INDEX UP BY 1
                    MOVE UPDATED-SET (UPDATED-INDEX)
                      TO GRID-CELL (ROW-INDEX, UPDATED-INDEX)
@@ -924,15 +1572,18 @@
 
        CHECK-IF-WIN.
            SET ROW-INDEX TO ZERO
-           PERFORM 6 TIMES
+           PERFORM NUMBER-OF-ROWS TIMES
                SET ROW-INDEX UP BY 1
                SET COL-INDEX TO ZERO
-               PERFORM 6 TIMES
+               PERFORM NUMBER-OF-COLS TIMES
                    SET COL-INDEX UP BY 1
                    IF GRID-CELL (ROW-INDEX, COL-INDEX) = 2048
                        MOVE WIN-MESSAGE TO GRID-MESSAGE
-                       PERFORM COLOUR-CHECK
-                       DISPLAY GAME-GRID-SCREEN
+                       IF NOT SCRIPT-MODE-ACTIVE
+                           PERFORM COLOUR-CHECK
+                           PERFORM FORMAT-GRID-FOR-DISPLAY
+                           DISPLAY GAME-GRID-SCREEN
+                       END-IF
                        SET GAME-OVER TO TRUE
                    END-IF
                END-PERFORM
